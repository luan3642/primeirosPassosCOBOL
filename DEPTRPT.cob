@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: RATEIO DO IMPACTO DOS REAJUSTES POR DEPARTAMENTO
+      * / CENTRO DE CUSTO, A PARTIR DA TRILHA DE AUDITORIA GRAVADA
+      * PELO PROBLEM01 (EMPAUDIT, VER AUDITREG.COB). TOTALIZA
+      * SALARIO ANTIGO, SALARIO NOVO E VALOR DO REAJUSTE POR
+      * DEPARTAMENTO, PARA QUE O RESPONSAVEL DE CADA AREA VEJA O
+      * IMPACTO ORCAMENTARIO DA RODADA DE REAJUSTES SEM PRECISAR
+      * PERCORRER O RELATORIO DETALHADO POR FUNCIONARIO.
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAMA CRIADO.
+      * - RATEIO LIMITADO AOS LANCAMENTOS DE AUDITORIA DATADOS DE
+      *   HOJE, PARA REFLETIR O IMPACTO DE UMA RODADA DE REAJUSTES
+      *   E NAO O ACUMULADO HISTORICO DO ARQUIVO EMPAUDIT.
+      * - DEPARTAMENTO ALEM DO LIMITE DA TABELA (MAIS DE 50
+      *   DISTINTOS NO DIA) PASSOU A SER GRAVADO EM DEPTREJ EM VEZ
+      *   DE SER ACUMULADO NO ULTIMO SLOT DA TABELA, O QUE
+      *   MISTURARIA O SEU VALOR COM O DE OUTRO DEPARTAMENTO.
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-ARQ ASSIGN TO 'EMPAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUD.
+
+           SELECT DEPTREL-ARQ ASSIGN TO 'DEPTREL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+
+           SELECT DEPTREJ-ARQ ASSIGN TO 'DEPTREJ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-ARQ.
+           COPY 'AUDITREG.COB'.
+
+       FD  DEPTREL-ARQ.
+       01  WRK-LINHA-RELATORIO           PIC X(80).
+
+       FD  DEPTREJ-ARQ.
+       01  WRK-REG-DEPTREJ.
+           05  REJ-DEPARTAMENTO           PIC X(10).
+           05  REJ-SALARIO-ANTIGO         PIC 9(09)V99.
+           05  REJ-SALARIO-NOVO           PIC 9(09)V99.
+           05  REJ-MOTIVO                 PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUD                    PIC X(02) VALUE SPACES.
+       77  WRK-FS-REL                    PIC X(02) VALUE SPACES.
+       77  WRK-FS-REJ                    PIC X(02) VALUE SPACES.
+
+       77  WRK-SW-DEPTO-REJEITADO        PIC X(01) VALUE 'N'.
+           88  WRK-DEPTO-REJEITADO                   VALUE 'S'.
+
+       01  WRK-TAB-DEPARTAMENTOS.
+           05  WRK-DEPTO OCCURS 50 TIMES INDEXED BY WRK-IDX-DEPTO.
+               10  WRK-DEPTO-NOME            PIC X(10).
+               10  WRK-DEPTO-SAL-ANTIGO       PIC 9(09)V99.
+               10  WRK-DEPTO-SAL-NOVO         PIC 9(09)V99.
+               10  WRK-DEPTO-REAJUSTE         PIC S9(09)V99.
+               10  WRK-DEPTO-QT               PIC 9(06).
+       77  WRK-QTD-DEPARTAMENTOS         PIC 9(02) VALUE ZEROS.
+
+       77  WRK-QTD-REGISTROS-LIDOS       PIC 9(06) VALUE ZEROS.
+
+       01  WRK-DATA-SISTEMA.
+           05  WRK-ANOSYS                 PIC 9(04).
+           05  WRK-MESSYS                 PIC 9(02).
+           05  WRK-DIASYS                 PIC 9(02).
+
+       01  WRK-CABECALHO.
+           05  FILLER                    PIC X(10) VALUE 'DEPTO'.
+           05  FILLER                    PIC X(15) VALUE SPACES.
+           05  FILLER                    PIC X(16)
+               VALUE 'SALARIO ANTIGO'.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  FILLER                    PIC X(16) VALUE 'SALARIO NOVO'.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  FILLER                    PIC X(12) VALUE 'REAJUSTE'.
+
+       01  WRK-LINHA-DETALHE.
+           05  WRK-LD-DEPTO               PIC X(10).
+           05  FILLER                    PIC X(05) VALUE SPACES.
+           05  WRK-LD-SAL-ANTIGO          PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  WRK-LD-SAL-NOVO            PIC ZZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  WRK-LD-REAJUSTE            PIC -ZZZ.ZZZ.ZZZ,ZZ.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0050-OBTER-DATA-SISTEMA
+               THRU 0050-OBTER-DATA-SISTEMA-EXIT.
+           PERFORM 0100-ACUMULAR-POR-DEPARTAMENTO
+               THRU 0100-ACUMULAR-POR-DEPARTAMENTO-EXIT.
+           PERFORM 0200-IMPRIMIR-RELATORIO
+               THRU 0200-IMPRIMIR-RELATORIO-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------*
+      * OBTEM A DATA DO SISTEMA, USADA PARA LIMITAR O       *
+      * RATEIO AOS LANCAMENTOS DA RODADA DE REAJUSTES DE    *
+      * HOJE, E NAO A TODO O HISTORICO JA GRAVADO EM        *
+      * EMPAUDIT (QUE E UM ARQUIVO CUMULATIVO).             *
+      *----------------------------------------------------*
+       0050-OBTER-DATA-SISTEMA.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+       0050-OBTER-DATA-SISTEMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE TODA A TRILHA DE AUDITORIA E ACUMULA POR         *
+      * DEPARTAMENTO, EM UMA TABELA MONTADA EM MEMORIA,     *
+      * SOMENTE OS LANCAMENTOS DA RODADA DE REAJUSTES        *
+      * DE HOJE.                                            *
+      *----------------------------------------------------*
+       0100-ACUMULAR-POR-DEPARTAMENTO.
+           OPEN INPUT AUDITORIA-ARQ.
+           IF WRK-FS-AUD NOT = '00'
+               DISPLAY 'DEPTRPT: EMPAUDIT INDISPONIVEL - STATUS '
+                   WRK-FS-AUD
+               GO TO 0100-ACUMULAR-POR-DEPARTAMENTO-EXIT
+           END-IF.
+           OPEN OUTPUT DEPTREJ-ARQ.
+
+           PERFORM UNTIL WRK-FS-AUD = '10'
+               READ AUDITORIA-ARQ
+                   AT END
+                       MOVE '10' TO WRK-FS-AUD
+                   NOT AT END
+                       IF WRK-AUD-ANO = WRK-ANOSYS
+                           AND WRK-AUD-MES = WRK-MESSYS
+                           AND WRK-AUD-DIA = WRK-DIASYS
+                           ADD 1 TO WRK-QTD-REGISTROS-LIDOS
+                           PERFORM 0150-LOCALIZAR-DEPARTAMENTO
+                               THRU 0150-LOCALIZAR-DEPARTAMENTO-EXIT
+                           IF NOT WRK-DEPTO-REJEITADO
+                               ADD WRK-AUD-SALARIO-ANTIGO TO
+                                   WRK-DEPTO-SAL-ANTIGO(WRK-IDX-DEPTO)
+                               ADD WRK-AUD-SALARIO-NOVO TO
+                                   WRK-DEPTO-SAL-NOVO(WRK-IDX-DEPTO)
+                               ADD 1 TO WRK-DEPTO-QT(WRK-IDX-DEPTO)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE AUDITORIA-ARQ.
+           CLOSE DEPTREJ-ARQ.
+       0100-ACUMULAR-POR-DEPARTAMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * MANTEM A TABELA DE DEPARTAMENTOS, CRIANDO UMA NOVA  *
+      * ENTRADA QUANDO O DEPARTAMENTO AINDA NAO FOI VISTO.  *
+      *----------------------------------------------------*
+       0150-LOCALIZAR-DEPARTAMENTO.
+           SET WRK-SW-DEPTO-REJEITADO TO 'N'.
+           SET WRK-IDX-DEPTO TO 1.
+           SEARCH WRK-DEPTO VARYING WRK-IDX-DEPTO
+               AT END
+                   IF WRK-QTD-DEPARTAMENTOS >= 50
+      *                A TABELA DE DEPARTAMENTOS ESTA CHEIA: O
+      *                LANCAMENTO NAO PODE SER ACUMULADO EM NENHUM
+      *                SLOT SEM MISTURAR O SEU VALOR COM O DE UM
+      *                DEPARTAMENTO DIFERENTE, ENTAO VAI PARA O
+      *                ARQUIVO DE REJEITADOS EM VEZ DE SER
+      *                ABSORVIDO PELO ULTIMO SLOT DA TABELA.
+                       MOVE WRK-AUD-DEPARTAMENTO TO REJ-DEPARTAMENTO
+                       MOVE WRK-AUD-SALARIO-ANTIGO
+                           TO REJ-SALARIO-ANTIGO
+                       MOVE WRK-AUD-SALARIO-NOVO TO REJ-SALARIO-NOVO
+                       MOVE 'MAIS DE 50 DEPARTAMENTOS DISTINTOS'
+                           TO REJ-MOTIVO
+                       WRITE WRK-REG-DEPTREJ
+                       DISPLAY 'DEPTRPT: DEPARTAMENTO '
+                           WRK-AUD-DEPARTAMENTO ' REJEITADO - MAIS '
+                           'DE 50 DEPARTAMENTOS DISTINTOS'
+                       SET WRK-DEPTO-REJEITADO TO TRUE
+                   ELSE
+                       ADD 1 TO WRK-QTD-DEPARTAMENTOS
+                       SET WRK-IDX-DEPTO TO WRK-QTD-DEPARTAMENTOS
+                       MOVE WRK-AUD-DEPARTAMENTO
+                           TO WRK-DEPTO-NOME(WRK-IDX-DEPTO)
+                       MOVE ZEROS TO
+                           WRK-DEPTO-SAL-ANTIGO(WRK-IDX-DEPTO)
+                       MOVE ZEROS TO
+                           WRK-DEPTO-SAL-NOVO(WRK-IDX-DEPTO)
+                       MOVE ZEROS TO WRK-DEPTO-QT(WRK-IDX-DEPTO)
+                   END-IF
+               WHEN WRK-DEPTO-NOME(WRK-IDX-DEPTO) = WRK-AUD-DEPARTAMENTO
+                   CONTINUE
+           END-SEARCH.
+       0150-LOCALIZAR-DEPARTAMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * IMPRIME UMA LINHA POR DEPARTAMENTO COM OS TOTAIS DE *
+      * SALARIO ANTIGO, SALARIO NOVO E O REAJUSTE RESULTANTE.*
+      *----------------------------------------------------*
+       0200-IMPRIMIR-RELATORIO.
+           OPEN OUTPUT DEPTREL-ARQ.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-CABECALHO.
+
+           PERFORM VARYING WRK-IDX-DEPTO FROM 1 BY 1
+               UNTIL WRK-IDX-DEPTO > WRK-QTD-DEPARTAMENTOS
+               COMPUTE WRK-DEPTO-REAJUSTE(WRK-IDX-DEPTO) =
+                   WRK-DEPTO-SAL-NOVO(WRK-IDX-DEPTO)
+                   - WRK-DEPTO-SAL-ANTIGO(WRK-IDX-DEPTO)
+               MOVE WRK-DEPTO-NOME(WRK-IDX-DEPTO) TO WRK-LD-DEPTO
+               MOVE WRK-DEPTO-SAL-ANTIGO(WRK-IDX-DEPTO)
+                   TO WRK-LD-SAL-ANTIGO
+               MOVE WRK-DEPTO-SAL-NOVO(WRK-IDX-DEPTO) TO WRK-LD-SAL-NOVO
+               MOVE WRK-DEPTO-REAJUSTE(WRK-IDX-DEPTO) TO WRK-LD-REAJUSTE
+               WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-DETALHE
+           END-PERFORM.
+
+           CLOSE DEPTREL-ARQ.
+           DISPLAY 'DEPTRPT: ' WRK-QTD-REGISTROS-LIDOS
+               ' REGISTROS DE AUDITORIA RATEADOS EM '
+               WRK-QTD-DEPARTAMENTOS ' DEPARTAMENTOS'.
+       0200-IMPRIMIR-RELATORIO-EXIT.
+           EXIT.
