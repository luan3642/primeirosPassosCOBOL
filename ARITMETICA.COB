@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITMETICA.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: ROTINA UNICA DE SOMA/SUBTRACAO/MULTIPLICACAO/
+      * DIVISAO/MEDIA, CHAMADA POR CALCBTCH, SUBTRACAO E POR
+      * QUALQUER OUTRO PROGRAMA QUE PRECISE DO MESMO CALCULO,
+      * PARA NAO TER CADA PROGRAMA COM SUA PROPRIA COPIA DA
+      * MESMA CONTA (E DO MESMO PROGRAM-ID "PROGRAMA").
+      *
+      * CODIGOS DE RETORNO (WRK-RETORNO):
+      *   00 = CALCULO REALIZADO COM SUCESSO
+      *   90 = DIVISAO POR ZERO
+      *   91 = CODIGO DE OPERACAO INVALIDO
+      *   92 = ESTOURO DE CAPACIDADE (SIZE ERROR)
+      *
+      * HISTORICO DE ALTERACOES
+      * - SUBTRACAO (WHEN 'S') PASSOU A VERIFICAR NUM1 < NUM2 ANTES
+      *   DE CALCULAR, JA QUE OS CAMPOS SAO SEM SINAL E O ON SIZE
+      *   ERROR NAO DETECTA UM RESULTADO NEGATIVO ESTOURANDO PARA
+      *   O VALOR ABSOLUTO.
+      ***************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-RESULTADO-MEDIA          PIC 9(09)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  WRK-OPERACAO                 PIC X(01).
+       01  WRK-NUM1                     PIC 9(09)V99.
+       01  WRK-NUM2                     PIC 9(09)V99.
+       01  WRK-RESULTADO                PIC 9(09)V99.
+       01  WRK-RETORNO                  PIC 9(02).
+
+       PROCEDURE DIVISION USING WRK-OPERACAO WRK-NUM1 WRK-NUM2
+               WRK-RESULTADO WRK-RETORNO.
+
+       0100-EXECUTAR.
+           MOVE ZEROS TO WRK-RETORNO.
+           MOVE ZEROS TO WRK-RESULTADO.
+           EVALUATE WRK-OPERACAO
+               WHEN 'A'
+                   COMPUTE WRK-RESULTADO = WRK-NUM1 + WRK-NUM2
+                       ON SIZE ERROR
+                           MOVE 92 TO WRK-RETORNO
+                   END-COMPUTE
+               WHEN 'S'
+                   IF WRK-NUM1 < WRK-NUM2
+                       MOVE 92 TO WRK-RETORNO
+                   ELSE
+                       COMPUTE WRK-RESULTADO = WRK-NUM1 - WRK-NUM2
+                           ON SIZE ERROR
+                               MOVE 92 TO WRK-RETORNO
+                       END-COMPUTE
+                   END-IF
+               WHEN 'M'
+                   COMPUTE WRK-RESULTADO = WRK-NUM1 * WRK-NUM2
+                       ON SIZE ERROR
+                           MOVE 92 TO WRK-RETORNO
+                   END-COMPUTE
+               WHEN 'D'
+                   IF WRK-NUM2 = ZEROS
+                       MOVE 90 TO WRK-RETORNO
+                   ELSE
+                       DIVIDE WRK-NUM1 BY WRK-NUM2
+                           GIVING WRK-RESULTADO
+                           ON SIZE ERROR
+                               MOVE 92 TO WRK-RETORNO
+                       END-DIVIDE
+                   END-IF
+               WHEN 'V'
+                   COMPUTE WRK-RESULTADO ROUNDED =
+                       (WRK-NUM1 + WRK-NUM2) / 2
+                       ON SIZE ERROR
+                           MOVE 92 TO WRK-RETORNO
+                   END-COMPUTE
+               WHEN OTHER
+                   MOVE 91 TO WRK-RETORNO
+           END-EVALUATE.
+           GOBACK.
