@@ -0,0 +1,11 @@
+      ******************************************************
+      * MESES.COB
+      * TABELA COM OS NOMES DOS MESES DO ANO, COMPARTILHADA POR
+      * TODOS OS PROGRAMAS QUE PRECISAM IMPRIMIR UMA DATA POR
+      * EXTENSO (PROG16, PROBLEM01, TABUADA, ETC).
+      * INCLUIR COM "COPY 'MESES.COB'." NA WORKING-STORAGE E
+      * PREENCHER A TABELA CHAMANDO A ROTINA COMUM MESNOME
+      * (VER MESNOME.COB): "CALL 'MESNOME' USING WRK-MESES."
+      ******************************************************
+       01  WRK-MESES.
+           03  WRK-MES PIC X(09) OCCURS 12 TIMES.
