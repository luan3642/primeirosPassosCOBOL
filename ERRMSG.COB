@@ -0,0 +1,18 @@
+      ******************************************************
+      * ERRMSG.COB
+      * TABELA COM A DESCRICAO DOS CODIGOS DE FILE STATUS MAIS
+      * COMUNS, COMPARTILHADA POR TODOS OS PROGRAMAS QUE PRECISAM
+      * EXIBIR UMA MENSAGEM DE ERRO DE ABERTURA/LEITURA/GRAVACAO
+      * DE ARQUIVO (PROBLEM01, TABUADA, CALCBTCH, ETC), EM VEZ DE
+      * EXIBIR APENAS O CODIGO NUMERICO CRU.
+      * INCLUIR COM "COPY 'ERRMSG.COB'." NA WORKING-STORAGE E
+      * PREENCHER A TABELA EXECUTANDO O PARAGRAFO QUE CONTEM OS
+      * MOVEs (VER 0190-CARREGAR-MSG-ERRO EM PROBLEM01.cob) OU,
+      * SE O PROGRAMA NAO TIVER ESSE PARAGRAFO, REPETI-LO
+      * LOCALMENTE.
+      ******************************************************
+       01  WRK-TAB-MSG-ERRO.
+           03  WRK-MSG-ERRO-ITEM OCCURS 9 TIMES
+                   INDEXED BY WRK-IDX-MSG-ERRO.
+               05  WRK-MSG-ERRO-COD       PIC X(02).
+               05  WRK-MSG-ERRO-TXT       PIC X(30).
