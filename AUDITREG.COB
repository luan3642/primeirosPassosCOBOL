@@ -0,0 +1,19 @@
+      ******************************************************
+      * AUDITREG.COB
+      * LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA DE AUMENTOS
+      * SALARIAIS GERADO PELO PROBLEM01. TAMBEM USADO PELA
+      * CONSULTA ON-LINE (CONSULTA.COB) E PELO RATEIO POR
+      * DEPARTAMENTO (DEPTRPT.COB).
+      * INCLUIR COM "COPY 'AUDITREG.COB'." NA WORKING-STORAGE.
+      ******************************************************
+       01  WRK-AUDITORIA.
+           05  WRK-AUD-MATRICULA          PIC 9(06).
+           05  WRK-AUD-NOME                PIC X(20).
+           05  WRK-AUD-DEPARTAMENTO        PIC X(10).
+           05  WRK-AUD-SALARIO-ANTIGO      PIC 9(07)V99.
+           05  WRK-AUD-SALARIO-NOVO        PIC 9(07)V99.
+           05  WRK-AUD-PERCENTUAL          PIC 9(02)V99.
+           05  WRK-AUD-DATA-PROCESSO.
+               10  WRK-AUD-ANO             PIC 9(04).
+               10  WRK-AUD-MES             PIC 9(02).
+               10  WRK-AUD-DIA             PIC 9(02).
