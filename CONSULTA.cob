@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: CONSULTA ON-LINE AO HISTORICO DE SALARIOS E
+      * REAJUSTES DE UM FUNCIONARIO, A PARTIR DA TRILHA DE
+      * AUDITORIA GRAVADA PELO PROBLEM01 (EMPAUDIT, VER
+      * AUDITREG.COB). O OPERADOR DIGITA A MATRICULA E O
+      * PROGRAMA EXIBE TODOS OS REAJUSTES ENCONTRADOS PARA ELA,
+      * REPETINDO A CONSULTA ATE QUE SEJA DIGITADA A MATRICULA
+      * 000000 PARA ENCERRAR.
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAMA CRIADO.
+      * - CONSULTA PASSOU A EXIBIR TAMBEM O SALARIO ATUAL DO
+      *   FUNCIONARIO (LIDO DIRETO DO CADASTRO), E NAO SOMENTE O
+      *   HISTORICO DE REAJUSTES, PARA NAO DEIXAR SEM RESPOSTA O
+      *   FUNCIONARIO QUE AINDA NAO SOFREU NENHUM REAJUSTE.
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-ARQ ASSIGN TO 'FUNCMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-MATRICULA
+               FILE STATUS IS WRK-FS-FUNC.
+
+           SELECT AUDITORIA-ARQ ASSIGN TO 'EMPAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIO-ARQ.
+           COPY 'EMPFUNC.COB'.
+
+       FD  AUDITORIA-ARQ.
+           COPY 'AUDITREG.COB'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-FUNC                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-AUD                   PIC X(02) VALUE SPACES.
+       77  WRK-MATRICULA-CONSULTADA     PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-ENCONTRADOS          PIC 9(04) VALUE ZEROS.
+       77  WRK-CHAVE-FIM                PIC X(01) VALUE 'N'.
+           88  WRK-CONTINUAR-CONSULTA       VALUE 'N'.
+           88  WRK-PARAR-CONSULTA            VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'CONSULTA DE HISTORICO DE SALARIOS E REAJUSTES'.
+           PERFORM 0100-EXECUTAR-CONSULTA
+               THRU 0100-EXECUTAR-CONSULTA-EXIT
+               UNTIL WRK-PARAR-CONSULTA.
+           DISPLAY 'CONSULTA: ENCERRADA'.
+           GOBACK.
+
+      *----------------------------------------------------*
+      * UMA RODADA DE CONSULTA: PEDE A MATRICULA, VARRE A     *
+      * TRILHA DE AUDITORIA INTEIRA (ARQUIVO SEQUENCIAL, NAO  *
+      * HA ACESSO DIRETO) E EXIBE OS REAJUSTES ENCONTRADOS.   *
+      *----------------------------------------------------*
+       0100-EXECUTAR-CONSULTA.
+           DISPLAY 'DIGITE A MATRICULA (000000 PARA ENCERRAR): '
+               WITH NO ADVANCING.
+           ACCEPT WRK-MATRICULA-CONSULTADA FROM CONSOLE.
+
+           IF WRK-MATRICULA-CONSULTADA = ZEROS
+               SET WRK-PARAR-CONSULTA TO TRUE
+               GO TO 0100-EXECUTAR-CONSULTA-EXIT
+           END-IF.
+
+           MOVE ZEROS TO WRK-QTD-ENCONTRADOS.
+           PERFORM 0120-EXIBIR-SALARIO-ATUAL
+               THRU 0120-EXIBIR-SALARIO-ATUAL-EXIT.
+
+           OPEN INPUT AUDITORIA-ARQ.
+           IF WRK-FS-AUD NOT = '00'
+               DISPLAY 'CONSULTA: EMPAUDIT INDISPONIVEL - STATUS '
+                   WRK-FS-AUD
+               GO TO 0100-EXECUTAR-CONSULTA-EXIT
+           END-IF.
+
+           PERFORM UNTIL WRK-FS-AUD = '10'
+               READ AUDITORIA-ARQ
+                   AT END
+                       MOVE '10' TO WRK-FS-AUD
+                   NOT AT END
+                       IF WRK-AUD-MATRICULA = WRK-MATRICULA-CONSULTADA
+                           PERFORM 0150-EXIBIR-REAJUSTE
+                               THRU 0150-EXIBIR-REAJUSTE-EXIT
+                           ADD 1 TO WRK-QTD-ENCONTRADOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE AUDITORIA-ARQ.
+
+           IF WRK-QTD-ENCONTRADOS = ZEROS
+               DISPLAY 'CONSULTA: NENHUM REGISTRO ENCONTRADO PARA A '
+                   'MATRICULA ' WRK-MATRICULA-CONSULTADA
+           END-IF.
+       0100-EXECUTAR-CONSULTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * EXIBE O SALARIO ATUAL DO FUNCIONARIO, LIDO DIRETO DO  *
+      * CADASTRO (FUNCMSTR), ANTES DE PERCORRER O HISTORICO   *
+      * DE REAJUSTES. ASSIM, UM FUNCIONARIO SEM NENHUM        *
+      * REAJUSTE AINDA RECEBE UMA RESPOSTA UTIL.              *
+      *----------------------------------------------------*
+       0120-EXIBIR-SALARIO-ATUAL.
+           MOVE WRK-MATRICULA-CONSULTADA TO WRK-MATRICULA.
+           OPEN INPUT FUNCIONARIO-ARQ.
+           IF WRK-FS-FUNC NOT = '00'
+               DISPLAY 'CONSULTA: FUNCMSTR INDISPONIVEL - STATUS '
+                   WRK-FS-FUNC
+               GO TO 0120-EXIBIR-SALARIO-ATUAL-EXIT
+           END-IF.
+
+           READ FUNCIONARIO-ARQ
+               INVALID KEY
+                   DISPLAY 'CONSULTA: MATRICULA '
+                       WRK-MATRICULA-CONSULTADA
+                       ' NAO ENCONTRADA NO CADASTRO'
+               NOT INVALID KEY
+                   DISPLAY '  FUNCIONARIO: ' WRK-NOME
+                       ' (' WRK-DEPARTAMENTO ') SALARIO ATUAL '
+                       WRK-SALARIO-FUNCIONARIO
+           END-READ.
+           CLOSE FUNCIONARIO-ARQ.
+       0120-EXIBIR-SALARIO-ATUAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * EXIBE UM REGISTRO DE REAJUSTE ENCONTRADO.             *
+      *----------------------------------------------------*
+       0150-EXIBIR-REAJUSTE.
+           DISPLAY '  ' WRK-AUD-DATA-PROCESSO
+               ' - ' WRK-AUD-NOME
+               ' (' WRK-AUD-DEPARTAMENTO ') '
+               WRK-AUD-SALARIO-ANTIGO ' -> ' WRK-AUD-SALARIO-NOVO
+               ' (' WRK-AUD-PERCENTUAL '%)'.
+       0150-EXIBIR-REAJUSTE-EXIT.
+           EXIT.
