@@ -0,0 +1,19 @@
+      ******************************************************
+      * EMPFUNC.COB
+      * LAYOUT PADRAO DO CADASTRO DE FUNCIONARIOS, USADO POR
+      * TODOS OS PROGRAMAS DE FOLHA DE PAGAMENTO (PROBLEM01 E
+      * DEMAIS PROGRAMAS QUE VIEREM A PRECISAR DO MESMO REGISTRO).
+      * INCLUIR COM "COPY 'EMPFUNC.COB'." NA WORKING-STORAGE.
+      ******************************************************
+       01  WRK-FUNCIONARIO.
+           05  WRK-MATRICULA              PIC 9(06).
+           05  WRK-NOME                   PIC X(20).
+           05  WRK-DATA-ADMISSAO.
+               10  WRK-ANO-ENTRADA        PIC 9(04).
+               10  WRK-MES-ENTRADA        PIC 9(02).
+               10  WRK-DIA-ENTRADA        PIC 9(02).
+           05  WRK-SALARIO-FUNCIONARIO    PIC 9(07)V99.
+           05  WRK-DEPARTAMENTO           PIC X(10).
+           05  WRK-SITUACAO               PIC X(01).
+               88  WRK-FUNC-ATIVO             VALUE 'A'.
+               88  WRK-FUNC-INATIVO           VALUE 'I'.
