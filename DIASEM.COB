@@ -0,0 +1,9 @@
+      ******************************************************
+      * DIASEM.COB
+      * TABELA COM OS NOMES DOS DIAS DA SEMANA (DOMINGO=1 ATE
+      * SABADO=7), USADA POR PROG16 PARA EXIBIR O DIA DA SEMANA
+      * CORRESPONDENTE A DATA DE SISTEMA.
+      * INCLUIR COM "COPY 'DIASEM.COB'." NA WORKING-STORAGE.
+      ******************************************************
+       01  WRK-DIAS-SEMANA.
+           03  WRK-DIA-SEM PIC X(13) OCCURS 7 TIMES.
