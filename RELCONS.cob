@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONS.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: RELATORIO CONSOLIDADO DO FECHAMENTO DO DIA. LE
+      * OS TOTAIS GRAVADOS POR TABUADA (VENDTOT) E POR PROBLEM01
+      * (PAYTOT) E IMPRIME UM RESUMO UNICO COM O TOTAL DE VENDAS
+      * DO CAIXA E O TOTAL DA FOLHA ANTES/DEPOIS DO REAJUSTE. E
+      * O ULTIMO PASSO DA ROTINA DE FECHAMENTO (VER FECHDIA.cob).
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAMA CRIADO JUNTO COM O DRIVER DE FECHAMENTO DO DIA
+      *   FECHDIA. SE UM DOS TOTAIS NAO EXISTIR (ETAPA ANTERIOR
+      *   NAO EXECUTADA), O RELATORIO SAI COM O TOTAL CORRESPON-
+      *   DENTE ZERADO EM VEZ DE ABORTAR.
+      * - CAMPOS EDITADOS DE VALOR AMPLIADOS PARA 9 POSICOES
+      *   INTEIRAS, PARA COMPORTAR O MESMO TAMANHO DOS CAMPOS
+      *   DE ORIGEM (PIC 9(09)V99/S9(09)V99) SEM TRUNCAR O
+      *   DIGITO MAIS SIGNIFICATIVO.
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDTOT-ARQ ASSIGN TO 'VENDTOT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VND.
+
+           SELECT PAYTOT-ARQ ASSIGN TO 'PAYTOT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-PAY.
+
+           SELECT CONSOL-ARQ ASSIGN TO 'CONSREL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-CNS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDTOT-ARQ.
+       01  WRK-REG-VENDTOT.
+           05  VND-ACUM                PIC 9(09)V99.
+           05  VND-QT                  PIC 9(06).
+
+       FD  PAYTOT-ARQ.
+       01  WRK-REG-PAYTOT.
+           05  PAY-SALARIO-ANTIGO       PIC 9(09)V99.
+           05  PAY-SALARIO-NOVO         PIC 9(09)V99.
+           05  PAY-QTD-FUNCIONARIOS     PIC 9(06).
+
+       FD  CONSOL-ARQ.
+       01  WRK-LINHA-CONSOLIDADO        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY 'ERRMSG.COB'.
+
+       77  WRK-FS-CONSULTADO            PIC X(02) VALUE SPACES.
+       77  WRK-MSG-ERRO-ENCONTRADA      PIC X(30) VALUE SPACES.
+
+       77  WRK-FS-VND                   PIC X(02) VALUE SPACES.
+       77  WRK-FS-PAY                   PIC X(02) VALUE SPACES.
+       77  WRK-FS-CNS                   PIC X(02) VALUE SPACES.
+
+       77  WRK-TOT-VENDAS               PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QTD-VENDAS               PIC 9(06)    VALUE ZEROS.
+       77  WRK-TOT-SALARIO-ANTIGO       PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOT-SALARIO-NOVO         PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QTD-FUNCIONARIOS         PIC 9(06)    VALUE ZEROS.
+       77  WRK-TOT-IMPACTO-REAJUSTE     PIC S9(09)V99 VALUE ZEROS.
+
+       01  WRK-CAB-1.
+           05  FILLER                   PIC X(23) VALUE
+               'RELATORIO CONSOLIDADO '.
+           05  FILLER                   PIC X(17) VALUE
+               'DO FECHAMENTO DO '.
+           05  FILLER                   PIC X(03) VALUE 'DIA'.
+           05  FILLER                   PIC X(37) VALUE SPACES.
+
+       01  WRK-LINHA-VENDAS.
+           05  FILLER                   PIC X(22) VALUE
+               'TOTAL VENDAS DO DIA..'.
+           05  LV-VALOR                 PIC ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(09) VALUE
+               ' QTDE... '.
+           05  LV-QTD                   PIC ZZZZZ9.
+           05  FILLER                   PIC X(30) VALUE SPACES.
+
+       01  WRK-LINHA-FOLHA-ANTES.
+           05  FILLER                   PIC X(22) VALUE
+               'TOTAL FOLHA ANTES....'.
+           05  LF1-VALOR                PIC ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(46) VALUE SPACES.
+
+       01  WRK-LINHA-FOLHA-DEPOIS.
+           05  FILLER                   PIC X(22) VALUE
+               'TOTAL FOLHA DEPOIS....'.
+           05  LF2-VALOR                PIC ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(09) VALUE
+               ' FUNC... '.
+           05  LF2-QTD                  PIC ZZZZZ9.
+           05  FILLER                   PIC X(27) VALUE SPACES.
+
+       01  WRK-LINHA-IMPACTO.
+           05  FILLER                   PIC X(22) VALUE
+               'IMPACTO DO REAJUSTE..'.
+           05  LI-VALOR                 PIC -ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0190-CARREGAR-MSG-ERRO
+               THRU 0190-CARREGAR-MSG-ERRO-EXIT.
+           PERFORM 0100-LER-VENDTOT THRU 0100-LER-VENDTOT-EXIT.
+           PERFORM 0110-LER-PAYTOT THRU 0110-LER-PAYTOT-EXIT.
+           PERFORM 0200-IMPRIMIR-CONSOLIDADO
+               THRU 0200-IMPRIMIR-CONSOLIDADO-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------*
+      * CARREGA A TABELA COM A DESCRICAO DOS CODIGOS DE      *
+      * FILE STATUS MAIS COMUNS (VER ERRMSG.COB).            *
+      *----------------------------------------------------*
+       0190-CARREGAR-MSG-ERRO.
+           MOVE '00' TO WRK-MSG-ERRO-COD(1).
+           MOVE 'OPERACAO CONCLUIDA COM SUCESSO' TO WRK-MSG-ERRO-TXT(1).
+           MOVE '02' TO WRK-MSG-ERRO-COD(2).
+           MOVE 'CHAVE DUPLICADA' TO WRK-MSG-ERRO-TXT(2).
+           MOVE '10' TO WRK-MSG-ERRO-COD(3).
+           MOVE 'FIM DE ARQUIVO' TO WRK-MSG-ERRO-TXT(3).
+           MOVE '21' TO WRK-MSG-ERRO-COD(4).
+           MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSG-ERRO-TXT(4).
+           MOVE '22' TO WRK-MSG-ERRO-COD(5).
+           MOVE 'REGISTRO DUPLICADO' TO WRK-MSG-ERRO-TXT(5).
+           MOVE '23' TO WRK-MSG-ERRO-COD(6).
+           MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(6).
+           MOVE '30' TO WRK-MSG-ERRO-COD(7).
+           MOVE 'ERRO PERMANENTE DE E/S' TO WRK-MSG-ERRO-TXT(7).
+           MOVE '35' TO WRK-MSG-ERRO-COD(8).
+           MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(8).
+           MOVE '41' TO WRK-MSG-ERRO-COD(9).
+           MOVE 'ARQUIVO JA ABERTO' TO WRK-MSG-ERRO-TXT(9).
+       0190-CARREGAR-MSG-ERRO-EXIT.
+           EXIT.
+
+       0195-LOCALIZAR-MSG-ERRO.
+           MOVE 'CODIGO DE STATUS NAO MAPEADO'
+               TO WRK-MSG-ERRO-ENCONTRADA.
+           SET WRK-IDX-MSG-ERRO TO 1.
+           SEARCH WRK-MSG-ERRO-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-MSG-ERRO-COD(WRK-IDX-MSG-ERRO)
+                       = WRK-FS-CONSULTADO
+                   MOVE WRK-MSG-ERRO-TXT(WRK-IDX-MSG-ERRO)
+                       TO WRK-MSG-ERRO-ENCONTRADA
+           END-SEARCH.
+       0195-LOCALIZAR-MSG-ERRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE O TOTAL DE VENDAS GRAVADO POR TABUADA. SE O        *
+      * ARQUIVO NAO EXISTIR (FECHAMENTO DE CAIXA NAO          *
+      * EXECUTADO), MANTEM OS TOTAIS ZERADOS.                 *
+      *----------------------------------------------------*
+       0100-LER-VENDTOT.
+           OPEN INPUT VENDTOT-ARQ.
+           IF WRK-FS-VND NOT = '00'
+               MOVE WRK-FS-VND TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'RELCONS: VENDTOT INDISPONIVEL - STATUS '
+                   WRK-FS-VND ' - ' WRK-MSG-ERRO-ENCONTRADA
+               GO TO 0100-LER-VENDTOT-EXIT
+           END-IF.
+           READ VENDTOT-ARQ
+               NOT AT END
+                   MOVE VND-ACUM TO WRK-TOT-VENDAS
+                   MOVE VND-QT TO WRK-QTD-VENDAS
+           END-READ.
+           CLOSE VENDTOT-ARQ.
+       0100-LER-VENDTOT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE O TOTAL DE FOLHA GRAVADO POR PROBLEM01. SE O       *
+      * ARQUIVO NAO EXISTIR (REAJUSTE NAO EXECUTADO), MANTEM  *
+      * OS TOTAIS ZERADOS.                                    *
+      *----------------------------------------------------*
+       0110-LER-PAYTOT.
+           OPEN INPUT PAYTOT-ARQ.
+           IF WRK-FS-PAY NOT = '00'
+               MOVE WRK-FS-PAY TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'RELCONS: PAYTOT INDISPONIVEL - STATUS '
+                   WRK-FS-PAY ' - ' WRK-MSG-ERRO-ENCONTRADA
+               GO TO 0110-LER-PAYTOT-EXIT
+           END-IF.
+           READ PAYTOT-ARQ
+               NOT AT END
+                   MOVE PAY-SALARIO-ANTIGO TO WRK-TOT-SALARIO-ANTIGO
+                   MOVE PAY-SALARIO-NOVO TO WRK-TOT-SALARIO-NOVO
+                   MOVE PAY-QTD-FUNCIONARIOS TO WRK-QTD-FUNCIONARIOS
+           END-READ.
+           CLOSE PAYTOT-ARQ.
+       0110-LER-PAYTOT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * MONTA O RELATORIO CONSOLIDADO COM OS TOTAIS LIDOS.   *
+      *----------------------------------------------------*
+       0200-IMPRIMIR-CONSOLIDADO.
+           COMPUTE WRK-TOT-IMPACTO-REAJUSTE =
+               WRK-TOT-SALARIO-NOVO - WRK-TOT-SALARIO-ANTIGO.
+
+           OPEN OUTPUT CONSOL-ARQ.
+           WRITE WRK-LINHA-CONSOLIDADO FROM WRK-CAB-1.
+
+           MOVE WRK-TOT-VENDAS TO LV-VALOR.
+           MOVE WRK-QTD-VENDAS TO LV-QTD.
+           WRITE WRK-LINHA-CONSOLIDADO FROM WRK-LINHA-VENDAS.
+
+           MOVE WRK-TOT-SALARIO-ANTIGO TO LF1-VALOR.
+           WRITE WRK-LINHA-CONSOLIDADO FROM WRK-LINHA-FOLHA-ANTES.
+
+           MOVE WRK-TOT-SALARIO-NOVO TO LF2-VALOR.
+           MOVE WRK-QTD-FUNCIONARIOS TO LF2-QTD.
+           WRITE WRK-LINHA-CONSOLIDADO FROM WRK-LINHA-FOLHA-DEPOIS.
+
+           MOVE WRK-TOT-IMPACTO-REAJUSTE TO LI-VALOR.
+           WRITE WRK-LINHA-CONSOLIDADO FROM WRK-LINHA-IMPACTO.
+
+           CLOSE CONSOL-ARQ.
+
+           DISPLAY 'RELCONS: RELATORIO CONSOLIDADO GERADO EM CONSREL'.
+       0200-IMPRIMIR-CONSOLIDADO-EXIT.
+           EXIT.
