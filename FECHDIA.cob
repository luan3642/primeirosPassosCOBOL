@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHDIA.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: DRIVER DO FECHAMENTO DO DIA. ENCADEIA, EM UMA
+      * UNICA EXECUCAO BATCH, O FECHAMENTO DE CAIXA (TABUADA), O
+      * REAJUSTE DE FOLHA (PROBLEM01) E O RELATORIO CONSOLIDADO
+      * (RELCONS), NESSA ORDEM.
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAMA CRIADO PARA SUBSTITUIR A EXECUCAO MANUAL, EM
+      *   SEPARADO, DE TABUADA, PROBLEM01 E RELCONS. OS TRES JA
+      *   ENCERRAM COM GOBACK (EM VEZ DE STOP RUN), O QUE PERMITE
+      *   CHAMA-LOS COMO SUBROTINAS SEM ENCERRAR O PROCESSO.
+      ***************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'FECHDIA: INICIANDO FECHAMENTO DO DIA'.
+           PERFORM 0100-EXECUTAR-CAIXA THRU 0100-EXECUTAR-CAIXA-EXIT.
+           PERFORM 0200-EXECUTAR-FOLHA THRU 0200-EXECUTAR-FOLHA-EXIT.
+           PERFORM 0300-EXECUTAR-CONSOLIDADO
+               THRU 0300-EXECUTAR-CONSOLIDADO-EXIT.
+           DISPLAY 'FECHDIA: FECHAMENTO DO DIA CONCLUIDO'.
+           STOP RUN.
+
+      *----------------------------------------------------*
+      * ETAPA 1: FECHAMENTO DE CAIXA (ACUMULA AS VENDAS DO   *
+      * DIA POR TERMINAL E GRAVA O TOTAL EM VENDTOT).        *
+      *----------------------------------------------------*
+       0100-EXECUTAR-CAIXA.
+           DISPLAY 'FECHDIA: EXECUTANDO FECHAMENTO DE CAIXA (TABUADA)'.
+           CALL 'TABUADA'.
+       0100-EXECUTAR-CAIXA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * ETAPA 2: REAJUSTE DE FOLHA (PROCESSA O CADASTRO DE   *
+      * FUNCIONARIOS E GRAVA O TOTAL EM PAYTOT).             *
+      *----------------------------------------------------*
+       0200-EXECUTAR-FOLHA.
+           DISPLAY 'FECHDIA: EXECUTANDO REAJUSTE DE FOLHA (PROBLEM01)'.
+           CALL 'PROBLEM01'.
+       0200-EXECUTAR-FOLHA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * ETAPA 3: RELATORIO CONSOLIDADO, CRUZANDO OS TOTAIS   *
+      * GRAVADOS NAS DUAS ETAPAS ANTERIORES.                 *
+      *----------------------------------------------------*
+       0300-EXECUTAR-CONSOLIDADO.
+           DISPLAY 'FECHDIA: GERANDO RELATORIO CONSOLIDADO (RELCONS)'.
+           CALL 'RELCONS'.
+       0300-EXECUTAR-CONSOLIDADO-EXIT.
+           EXIT.
