@@ -1,37 +1,285 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG16.
-
+      ******************************************************
+      * HISTORICO DE ALTERACOES
+      * - TABELA DE MESES MOVIDA PARA O COPYBOOK MESES.COB PARA
+      *   SER REAPROVEITADA POR OUTROS PROGRAMAS.
+      * - ADICIONADOS DIA DA SEMANA, SINALIZADOR DE FIM DE SEMANA
+      *   E FERIADO (CONTRA TABELA DE FERIADOS), E DERIVACAO DE
+      *   ANO/PERIODO FISCAL A PARTIR DE UM MES DE INICIO
+      *   CONFIGURAVEL.
+      * - CONGRUENCIA DE ZELLER CORRIGIDA: CADA TERMO DE DIVISAO
+      *   (MES, SECULO, ANO DO SECULO) PASSOU A SER TRUNCADO EM
+      *   UM DIVIDE SEPARADO ANTES DE SOMAR, EM VEZ DE UMA UNICA
+      *   EXPRESSAO COMPUTE QUE SO TRUNCAVA NA ATRIBUICAO FINAL.
+      * - O PREENCHIMENTO DE WRK-MES PASSOU A SER FEITO PELA
+      *   ROTINA COMUM MESNOME (VER MESNOME.COB), EM VEZ DE
+      *   REPETIR OS MESMOS DOZE MOVEs AQUI.
+      ******************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADO-ARQ ASSIGN TO 'HOLIDAYS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-FERIADO.
+
+           SELECT FISCPARM-ARQ ASSIGN TO 'FISCPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-FISC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FERIADO-ARQ.
+       01  WRK-REG-FERIADO.
+           05  FER-MES                 PIC 9(02).
+           05  FER-DIA                 PIC 9(02).
+
+       FD  FISCPARM-ARQ.
+       01  WRK-REG-FISCPARM.
+           05  FISC-MES-INICIO         PIC 9(02).
 
        WORKING-STORAGE SECTION.
       * VARIAVEL PAI
       * VARIAVEL DO TIPO ESTRUTURADA TEM O PAI E SEUS FILHOS.
-       01 WRK-MESES.
-           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
-       01 WRK-DATA.
-           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
-           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
-           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
+           COPY 'MESES.COB'.
+           COPY 'DIASEM.COB'.
+
+       01  WRK-DATA.
+           02  WRK-ANOSYS PIC 9(04) VALUE ZEROS.
+           02  WRK-MESSYS PIC 9(02) VALUE ZEROS.
+           02  WRK-DIASYS PIC 9(02) VALUE ZEROS.
+
+       77  WRK-FS-FERIADO              PIC X(02) VALUE SPACES.
+       77  WRK-FS-FISC                 PIC X(02) VALUE SPACES.
+
+      *--------- CALCULO DO DIA DA SEMANA (CONGRUENCIA DE ZELLER) ---
+       77  WRK-Z-ANO                   PIC 9(04).
+       77  WRK-Z-MES                   PIC 9(02).
+       77  WRK-Z-DIA                   PIC 9(02).
+       77  WRK-Z-SECULO                PIC 9(02).
+       77  WRK-Z-ANO-SECULO            PIC 9(02).
+       77  WRK-Z-TEMP                  PIC S9(04).
+       77  WRK-Z-TERMO-MES             PIC S9(04).
+       77  WRK-Z-TERMO-ANO-SECULO      PIC S9(04).
+       77  WRK-Z-TERMO-SECULO          PIC S9(04).
+       77  WRK-Z-TERMO                 PIC S9(04).
+       77  WRK-Z-DESCARTE              PIC S9(04).
+       77  WRK-Z-RESTO                 PIC S9(02).
+       77  WRK-NUM-DIA-SEMANA          PIC 9(01) VALUE ZEROS.
+
+       77  WRK-SW-FIM-SEMANA           PIC X(01) VALUE 'N'.
+           88  WRK-FIM-DE-SEMANA                   VALUE 'S'.
+       77  WRK-SW-FERIADO              PIC X(01) VALUE 'N'.
+           88  WRK-E-FERIADO                       VALUE 'S'.
+       77  WRK-SW-DIA-UTIL             PIC X(01) VALUE 'S'.
+           88  WRK-E-DIA-UTIL                      VALUE 'S'.
+
+       01  WRK-TAB-FERIADOS.
+           05  WRK-FERIADO OCCURS 20 TIMES INDEXED BY WRK-IDX-FER.
+               10  WRK-FERIADO-MES      PIC 9(02).
+               10  WRK-FERIADO-DIA      PIC 9(02).
+       77  WRK-QTD-FERIADOS             PIC 9(02) VALUE ZEROS.
+
+      *--------- ANO/PERIODO FISCAL ----------------------------------
+       77  WRK-FISC-MES-INICIO          PIC 9(02) VALUE 01.
+       77  WRK-FISC-ANO                 PIC 9(04) VALUE ZEROS.
+       77  WRK-FISC-PERIODO             PIC 9(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            PERFORM 0400-MONTAMES.
+           PERFORM 0500-CALC-DIA-SEMANA.
+           PERFORM 0510-MONTA-DIAS-SEMANA.
+           PERFORM 0600-CARREGAR-FERIADOS
+               THRU 0600-CARREGAR-FERIADOS-EXIT.
+           PERFORM 0700-CLASSIFICAR-DIA.
+           PERFORM 0800-CARREGAR-FISCPARM.
+           PERFORM 0900-CALC-PERIODO-FISCAL.
+
            DISPLAY 'DIA ' WRK-DIASYS ' DO MES '
                        WRK-MES(WRK-MESSYS) ' ANO DE '
            WRK-ANOSYS.
+           DISPLAY 'DIA DA SEMANA... '
+               WRK-DIA-SEM(WRK-NUM-DIA-SEMANA).
+           IF WRK-FIM-DE-SEMANA
+               DISPLAY 'FIM DE SEMANA... SIM'
+           ELSE
+               DISPLAY 'FIM DE SEMANA... NAO'
+           END-IF.
+           IF WRK-E-FERIADO
+               DISPLAY 'FERIADO......... SIM'
+           ELSE
+               DISPLAY 'FERIADO......... NAO'
+           END-IF.
+           IF WRK-E-DIA-UTIL
+               DISPLAY 'DIA UTIL........ SIM'
+           ELSE
+               DISPLAY 'DIA UTIL........ NAO'
+           END-IF.
+           DISPLAY 'ANO FISCAL...... ' WRK-FISC-ANO.
+           DISPLAY 'PERIODO FISCAL.. ' WRK-FISC-PERIODO.
            STOP RUN.
 
        0400-MONTAMES.
-           MOVE "JANEIRO" TO WRK-MES(01).
-           MOVE "FEVEREIRO" TO WRK-MES(02).
-           MOVE "MARCO" TO WRK-MES(03).
-           MOVE "ABRIL" TO WRK-MES(04).
-           MOVE "MAIO" TO WRK-MES(05).
-           MOVE "JUNHO" TO WRK-MES(06).
-           MOVE "JULHO" TO WRK-MES(07).
-           MOVE "AGOSTO" TO WRK-MES(08).
-           MOVE "SETEMBRO" TO WRK-MES(09).
-           MOVE "OUTUBRO" TO WRK-MES(10).
-           MOVE "NOVEMBRO" TO WRK-MES(11).
-           MOVE "DEZEMBRO" TO WRK-MES(12).
\ No newline at end of file
+           CALL 'MESNOME' USING WRK-MESES.
+
+       0510-MONTA-DIAS-SEMANA.
+           MOVE 'DOMINGO' TO WRK-DIA-SEM(1).
+           MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEM(2).
+           MOVE 'TERCA-FEIRA' TO WRK-DIA-SEM(3).
+           MOVE 'QUARTA-FEIRA' TO WRK-DIA-SEM(4).
+           MOVE 'QUINTA-FEIRA' TO WRK-DIA-SEM(5).
+           MOVE 'SEXTA-FEIRA' TO WRK-DIA-SEM(6).
+           MOVE 'SABADO' TO WRK-DIA-SEM(7).
+
+      *----------------------------------------------------*
+      * CONGRUENCIA DE ZELLER: CALCULA O DIA DA SEMANA A    *
+      * PARTIR DE WRK-DATA. RESULTADO 0=SABADO,1=DOMINGO,   *
+      * ...,6=SEXTA, CONVERTIDO PARA O INDICE DA TABELA     *
+      * WRK-DIA-SEM (1=DOMINGO...7=SABADO).                 *
+      *----------------------------------------------------*
+       0500-CALC-DIA-SEMANA.
+           MOVE WRK-ANOSYS TO WRK-Z-ANO.
+           MOVE WRK-MESSYS TO WRK-Z-MES.
+           MOVE WRK-DIASYS TO WRK-Z-DIA.
+           IF WRK-Z-MES < 3
+               SUBTRACT 1 FROM WRK-Z-ANO
+               ADD 12 TO WRK-Z-MES
+           END-IF.
+           DIVIDE WRK-Z-ANO BY 100
+               GIVING WRK-Z-SECULO
+               REMAINDER WRK-Z-ANO-SECULO.
+      *    A CONGRUENCIA DE ZELLER EXIGE QUE CADA TERMO DE DIVISAO
+      *    SEJA TRUNCADO (ARREDONDADO PARA BAIXO) SEPARADAMENTE,
+      *    ANTES DE SOMAR OS TERMOS. SE FOSSEM SOMADOS EM UM UNICO
+      *    COMPUTE, A EXPRESSAO MANTERIA A PRECISAO INTEIRA DOS
+      *    TERMOS ATE O FINAL, DANDO UM RESULTADO ERRADO.
+           COMPUTE WRK-Z-TEMP = 13 * (WRK-Z-MES + 1).
+           DIVIDE WRK-Z-TEMP BY 5 GIVING WRK-Z-TERMO-MES.
+           DIVIDE WRK-Z-ANO-SECULO BY 4 GIVING WRK-Z-TERMO-ANO-SECULO.
+           DIVIDE WRK-Z-SECULO BY 4 GIVING WRK-Z-TERMO-SECULO.
+           COMPUTE WRK-Z-TERMO =
+               700 + WRK-Z-DIA + WRK-Z-TERMO-MES
+               + WRK-Z-ANO-SECULO + WRK-Z-TERMO-ANO-SECULO
+               + WRK-Z-TERMO-SECULO - (2 * WRK-Z-SECULO).
+           DIVIDE WRK-Z-TERMO BY 7
+               GIVING WRK-Z-DESCARTE
+               REMAINDER WRK-Z-RESTO.
+           IF WRK-Z-RESTO = 0
+               MOVE 7 TO WRK-NUM-DIA-SEMANA
+           ELSE
+               MOVE WRK-Z-RESTO TO WRK-NUM-DIA-SEMANA
+           END-IF.
+
+      *----------------------------------------------------*
+      * LE A TABELA DE FERIADOS (MES/DIA). SE O ARQUIVO NAO *
+      * EXISTIR, ASSUME OS FERIADOS NACIONAIS FIXOS COMO    *
+      * PADRAO.                                             *
+      *----------------------------------------------------*
+       0600-CARREGAR-FERIADOS.
+           MOVE ZEROS TO WRK-QTD-FERIADOS.
+           OPEN INPUT FERIADO-ARQ.
+           IF WRK-FS-FERIADO NOT = '00'
+               PERFORM 0610-FERIADOS-PADRAO
+                   THRU 0610-FERIADOS-PADRAO-EXIT
+               GO TO 0600-CARREGAR-FERIADOS-EXIT
+           END-IF.
+           PERFORM UNTIL WRK-FS-FERIADO = '10'
+               READ FERIADO-ARQ
+                   AT END MOVE '10' TO WRK-FS-FERIADO
+                   NOT AT END
+                       IF WRK-QTD-FERIADOS >= 20
+                           DISPLAY 'PROG16: HOLIDAYS TEM MAIS DE 20 '
+                               'FERIADOS - REGISTROS EXCEDENTES '
+                               'IGNORADOS'
+                       ELSE
+                           ADD 1 TO WRK-QTD-FERIADOS
+                           SET WRK-IDX-FER TO WRK-QTD-FERIADOS
+                           MOVE FER-MES
+                               TO WRK-FERIADO-MES(WRK-IDX-FER)
+                           MOVE FER-DIA
+                               TO WRK-FERIADO-DIA(WRK-IDX-FER)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FERIADO-ARQ.
+       0600-CARREGAR-FERIADOS-EXIT.
+           EXIT.
+
+       0610-FERIADOS-PADRAO.
+           MOVE 8 TO WRK-QTD-FERIADOS.
+           MOVE 01 TO WRK-FERIADO-MES(1).
+           MOVE 01 TO WRK-FERIADO-DIA(1).
+           MOVE 04 TO WRK-FERIADO-MES(2).
+           MOVE 21 TO WRK-FERIADO-DIA(2).
+           MOVE 05 TO WRK-FERIADO-MES(3).
+           MOVE 01 TO WRK-FERIADO-DIA(3).
+           MOVE 09 TO WRK-FERIADO-MES(4).
+           MOVE 07 TO WRK-FERIADO-DIA(4).
+           MOVE 10 TO WRK-FERIADO-MES(5).
+           MOVE 12 TO WRK-FERIADO-DIA(5).
+           MOVE 11 TO WRK-FERIADO-MES(6).
+           MOVE 02 TO WRK-FERIADO-DIA(6).
+           MOVE 11 TO WRK-FERIADO-MES(7).
+           MOVE 15 TO WRK-FERIADO-DIA(7).
+           MOVE 12 TO WRK-FERIADO-MES(8).
+           MOVE 25 TO WRK-FERIADO-DIA(8).
+       0610-FERIADOS-PADRAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * CLASSIFICA A DATA DE SISTEMA: FIM DE SEMANA, SE E   *
+      * FERIADO (BUSCA NA TABELA) E SE E DIA UTIL.          *
+      *----------------------------------------------------*
+       0700-CLASSIFICAR-DIA.
+           SET WRK-SW-FIM-SEMANA TO 'N'.
+           IF WRK-NUM-DIA-SEMANA = 1 OR WRK-NUM-DIA-SEMANA = 7
+               MOVE 'S' TO WRK-SW-FIM-SEMANA
+           END-IF.
+
+           SET WRK-SW-FERIADO TO 'N'.
+           SET WRK-IDX-FER TO 1.
+           SEARCH WRK-FERIADO
+               AT END
+                   CONTINUE
+               WHEN WRK-FERIADO-MES(WRK-IDX-FER) = WRK-MESSYS
+                   AND WRK-FERIADO-DIA(WRK-IDX-FER) = WRK-DIASYS
+                   MOVE 'S' TO WRK-SW-FERIADO
+           END-SEARCH.
+
+           IF WRK-FIM-DE-SEMANA OR WRK-E-FERIADO
+               MOVE 'N' TO WRK-SW-DIA-UTIL
+           ELSE
+               MOVE 'S' TO WRK-SW-DIA-UTIL
+           END-IF.
+
+      *----------------------------------------------------*
+      * LE O MES DE INICIO DO ANO FISCAL. SE O ARQUIVO NAO  *
+      * EXISTIR, ASSUME JANEIRO (ANO FISCAL = ANO CIVIL).   *
+      *----------------------------------------------------*
+       0800-CARREGAR-FISCPARM.
+           MOVE 01 TO WRK-FISC-MES-INICIO.
+           OPEN INPUT FISCPARM-ARQ.
+           IF WRK-FS-FISC = '00'
+               READ FISCPARM-ARQ
+                   NOT AT END
+                       MOVE FISC-MES-INICIO TO WRK-FISC-MES-INICIO
+               END-READ
+               CLOSE FISCPARM-ARQ
+           END-IF.
+
+      *----------------------------------------------------*
+      * DERIVA O ANO FISCAL E O PERIODO (1 A 12) A PARTIR DO*
+      * MES DE INICIO CONFIGURADO. O ANO FISCAL LEVA O ANO  *
+      * CIVIL EM QUE O PERIODO 1 COMECOU.                   *
+      *----------------------------------------------------*
+       0900-CALC-PERIODO-FISCAL.
+           IF WRK-MESSYS >= WRK-FISC-MES-INICIO
+               MOVE WRK-ANOSYS TO WRK-FISC-ANO
+               COMPUTE WRK-FISC-PERIODO =
+                   WRK-MESSYS - WRK-FISC-MES-INICIO + 1
+           ELSE
+               COMPUTE WRK-FISC-ANO = WRK-ANOSYS - 1
+               COMPUTE WRK-FISC-PERIODO =
+                   WRK-MESSYS - WRK-FISC-MES-INICIO + 13
+           END-IF.
