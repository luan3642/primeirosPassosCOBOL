@@ -0,0 +1,11 @@
+      ******************************************************
+      * BOOK.COB
+      * ACUMULADORES DE VENDAS USADOS PELO FECHAMENTO DE CAIXA
+      * (TABUADA) E POR QUALQUER OUTRO PROGRAMA DE VENDAS QUE
+      * PRECISE DOS MESMOS CONTADORES.
+      * INCLUIR COM "COPY 'BOOK.COB'." NA WORKING-STORAGE.
+      ******************************************************
+       77  WRK-TERMINAL                PIC 9(02) VALUE ZEROS.
+       77  WRK-VENDAS                  PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-QT                      PIC 9(06) VALUE ZEROS.
+       77  WRK-ACUM                    PIC 9(09)V99 VALUE ZEROS.
