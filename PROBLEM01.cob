@@ -1,59 +1,580 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROBLEM01.
+      ******************************************************
+      * HISTORICO DE ALTERACOES
+      * - CONVERTIDO DE ENTRADA POR CONSOLE PARA PROCESSAMENTO
+      *   EM LOTE CONTRA O CADASTRO DE FUNCIONARIOS (MATRICULA),
+      *   COM TABELA DE FAIXAS PARAMETRIZAVEL, TRILHA DE
+      *   AUDITORIA, RELATORIO PAGINADO E RESTART/CHECKPOINT.
+      * - ERRO DE ABERTURA DE ARQUIVO PASSOU A EXIBIR A DESCRICAO
+      *   DO CODIGO DE STATUS (VER ERRMSG.COB), E NAO SO O CODIGO.
+      * - ADICIONADO O ARQUIVO PAYTOT, COM OS TOTAIS DA EXECUCAO,
+      *   PARA CONSUMO PELO RELATORIO CONSOLIDADO DE FECHAMENTO
+      *   DO DIA (RELCONS).
+      * - A ZERAGEM DO CHECKPOINT DE RESTART E A GRAVACAO DO PAYTOT
+      *   EM 0900-ENCERRAR PASSARAM A RODAR SO QUANDO OS ARQUIVOS
+      *   ABRIRAM COM SUCESSO, PARA NAO APAGAR UM CHECKPOINT
+      *   LEGITIMO DE UMA EXECUCAO ANTERIOR NEM GRAVAR UM PAYTOT
+      *   DE ZEROS QUANDO O CADASTRO NEM CHEGOU A SER PROCESSADO.
+      * - WRK-TAB-FAIXAS PASSOU A SER OCCURS DEPENDING ON
+      *   WRK-QTD-FAIXAS, PARA QUE O SEARCH EM 0300-PROCESSAR NUNCA
+      *   EXAMINE SLOTS NAO PREENCHIDOS DE UM RAISETAB COM MENOS
+      *   DE 10 FAIXAS.
+      * - O PREENCHIMENTO DE WRK-MES PASSOU A SER FEITO PELA
+      *   ROTINA COMUM MESNOME (VER MESNOME.COB), EM VEZ DE
+      *   REPETIR OS MESMOS DOZE MOVEs AQUI.
+      ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-ARQ ASSIGN TO 'FUNCMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-MATRICULA
+               FILE STATUS IS WRK-FS-FUNC.
+
+           SELECT AUDITORIA-ARQ ASSIGN TO 'EMPAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUD.
+
+           SELECT FAIXAS-ARQ ASSIGN TO 'RAISETAB'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-FAIXA.
+
+           SELECT RELATORIO-ARQ ASSIGN TO 'PAYREG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+
+           SELECT DECPONTO-ARQ ASSIGN TO 'DECPONTO'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-DEC.
+
+           SELECT RESTART-ARQ ASSIGN TO 'PAYRST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-RST.
+
+           SELECT PAYTOT-ARQ ASSIGN TO 'PAYTOT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-PTOT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIO-ARQ.
+           COPY 'EMPFUNC.COB'.
+
+       FD  AUDITORIA-ARQ.
+           COPY 'AUDITREG.COB'.
+
+       FD  FAIXAS-ARQ.
+       01  WRK-REG-FAIXA.
+           05  FX-ANO-MIN              PIC 9(04).
+           05  FX-ANO-MAX              PIC 9(04).
+           05  FX-PERCENTUAL           PIC 9(02)V99.
+
+       FD  RELATORIO-ARQ.
+       01  WRK-LINHA-RELATORIO         PIC X(80).
+
+       FD  DECPONTO-ARQ.
+       01  WRK-REG-DECPONTO            PIC X(01).
+
+       FD  RESTART-ARQ.
+       01  WRK-REG-RESTART             PIC 9(06).
+
+       FD  PAYTOT-ARQ.
+       01  WRK-REG-PAYTOT.
+           05  PTOT-SALARIO-ANTIGO      PIC 9(09)V99.
+           05  PTOT-SALARIO-NOVO        PIC 9(09)V99.
+           05  PTOT-QTD-FUNCIONARIOS    PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       77 WRK-ANO-ENTRADA PIC 9(04) VALUE ZEROS.
-       77 WRK-SALARIO-FUNCIONARIO PIC 9(05) VALUE ZEROS.
-       77 WRK-CALCULA PIC 9(06)V99 VALUE ZEROS.
+           COPY 'MESES.COB'.
+           COPY 'ERRMSG.COB'.
+
+       77  WRK-FS-CONSULTADO           PIC X(02) VALUE SPACES.
+       77  WRK-MSG-ERRO-ENCONTRADA     PIC X(30) VALUE SPACES.
+
+       77  WRK-FS-FUNC                 PIC X(02) VALUE SPACES.
+       77  WRK-FS-AUD                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-FAIXA                PIC X(02) VALUE SPACES.
+       77  WRK-FS-REL                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-DEC                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-RST                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-PTOT                 PIC X(02) VALUE SPACES.
+
+       77  WRK-SW-FIM-FUNC             PIC X(01) VALUE 'N'.
+           88  WRK-FIM-FUNC                        VALUE 'S'.
+       77  WRK-SW-ARQUIVOS-OK          PIC X(01) VALUE 'N'.
+           88  WRK-ARQUIVOS-OK                     VALUE 'S'.
+       77  WRK-SW-REGISTRO             PIC X(01) VALUE 'S'.
+           88  WRK-REGISTRO-VALIDO                 VALUE 'S'.
+           88  WRK-REGISTRO-INVALIDO               VALUE 'N'.
+
+       77  WRK-CALCULA                 PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-PERCENTUAL-APLICADO     PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-QTD-ANOS-CASA           PIC S9(04)   VALUE ZEROS.
+
+       01  WRK-DATA-SISTEMA.
+           05  WRK-ANOSYS               PIC 9(04).
+           05  WRK-MESSYS               PIC 9(02).
+           05  WRK-DIASYS               PIC 9(02).
+
+       77  WRK-QTD-FAIXAS               PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-FAIXAS.
+           05  WRK-FAIXA OCCURS 1 TO 10 TIMES
+                   DEPENDING ON WRK-QTD-FAIXAS
+                   INDEXED BY WRK-IDX.
+               10  WRK-FAIXA-ANO-MIN    PIC 9(04).
+               10  WRK-FAIXA-ANO-MAX    PIC 9(04).
+               10  WRK-FAIXA-PERCENT    PIC 9(02)V99.
+
+       77  WRK-SW-DECIMAL               PIC X(01) VALUE 'V'.
+           88  WRK-DECIMAL-VIRGULA                 VALUE 'V'.
+           88  WRK-DECIMAL-PONTO                   VALUE 'P'.
+
+       77  WRK-CONT-CHECKPOINT          PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTART-MATRICULA        PIC 9(06) VALUE ZEROS.
+
+       77  WRK-LINHAS-PAGINA            PIC 9(02) VALUE ZEROS.
+       77  WRK-NUM-PAGINA               PIC 9(04) VALUE ZEROS.
+       77  WRK-MAX-LINHAS-PAGINA        PIC 9(02) VALUE 50.
+       77  WRK-TOTAL-SALARIO-ANTIGO     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-SALARIO-NOVO       PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-FUNCIONARIOS       PIC 9(06) VALUE ZEROS.
+
+       01  WRK-CABECALHO-1.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(31)
+               VALUE 'RELATORIO DE REAJUSTE SALARIAL'.
+           05  FILLER                   PIC X(07) VALUE 'PAGINA '.
+           05  WRK-CAB-PAGINA           PIC ZZZ9.
+
+       01  WRK-CABECALHO-MES.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(19)
+               VALUE 'MES DE REFERENCIA: '.
+           05  WRK-CAB-NOME-MES         PIC X(09).
+
+       01  WRK-CABECALHO-2.
+           05  FILLER                   PIC X(10) VALUE 'MATRICULA '.
+           05  FILLER                   PIC X(21) VALUE 'NOME'.
+           05  FILLER                PIC X(15) VALUE 'SALARIO ANTIGO'.
+           05  FILLER                PIC X(15) VALUE 'SALARIO NOVO'.
+           05  FILLER                   PIC X(05) VALUE 'PERC.'.
+
+       01  WRK-LINHA-DETALHE.
+           05  WRK-DET-MATRICULA        PIC ZZZZZ9 .
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  WRK-DET-NOME             PIC X(20).
+           05  WRK-DET-SALARIO-ANTIGO   PIC ZZZZZZ9,99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WRK-DET-SALARIO-NOVO     PIC ZZZZZZ9,99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WRK-DET-PERCENTUAL       PIC Z9,99.
+
+       01  WRK-LINHA-TOTAL.
+           05  FILLER                PIC X(15) VALUE 'TOTAL GERAL...'.
+           05  WRK-TOT-SALARIO-ANTIGO   PIC ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WRK-TOT-SALARIO-NOVO     PIC ZZZZZZZZ9,99.
+
        PROCEDURE DIVISION.
 
        0100-INICIAR.
-       PERFORM 0200-ENTRADA.
-       PERFORM 0300-PROCESSAR.
-       STOP RUN.
+           PERFORM 0190-CARREGAR-MSG-ERRO
+               THRU 0190-CARREGAR-MSG-ERRO-EXIT.
+           PERFORM 0110-ABRIR-ARQUIVOS THRU 0110-ABRIR-ARQUIVOS-EXIT.
+           IF WRK-ARQUIVOS-OK
+               PERFORM 0120-OBTER-DATA-SISTEMA
+                   THRU 0120-OBTER-DATA-SISTEMA-EXIT
+               PERFORM 0130-CARREGAR-FAIXAS
+                   THRU 0130-CARREGAR-FAIXAS-EXIT
+               PERFORM 0140-CARREGAR-SW-DECIMAL
+                   THRU 0140-CARREGAR-SW-DECIMAL-EXIT
+               PERFORM 0150-POSICIONAR-RESTART
+                   THRU 0150-POSICIONAR-RESTART-EXIT
+               MOVE 1 TO WRK-NUM-PAGINA
+               PERFORM 0160-CABECALHO-RELATORIO
+                   THRU 0160-CABECALHO-RELATORIO-EXIT
+               PERFORM 0200-ENTRADA THRU 0200-ENTRADA-EXIT
+                   UNTIL WRK-FIM-FUNC
+           END-IF.
+           PERFORM 0900-ENCERRAR THRU 0900-ENCERRAR-EXIT.
+           GOBACK.
 
-       0200-ENTRADA.
-       DISPLAY 'INFORME O NOME'
-       ACCEPT WRK-NOME FROM CONSOLE.
+      *----------------------------------------------------*
+      * ABRE O CADASTRO DE FUNCIONARIOS (I-O, POIS O SALARIO*
+      * E REGRAVADO NO LUGAR) E OS DEMAIS ARQUIVOS DE APOIO *
+      *----------------------------------------------------*
+       0110-ABRIR-ARQUIVOS.
+           OPEN I-O FUNCIONARIO-ARQ.
+           IF WRK-FS-FUNC NOT = '00'
+               MOVE WRK-FS-FUNC TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'PROBLEM01: ERRO AO ABRIR FUNCMSTR - STATUS '
+                   WRK-FS-FUNC ' - ' WRK-MSG-ERRO-ENCONTRADA
+               MOVE 'S' TO WRK-SW-FIM-FUNC
+               GO TO 0110-ABRIR-ARQUIVOS-EXIT
+           END-IF.
+           OPEN EXTEND AUDITORIA-ARQ.
+           IF WRK-FS-AUD NOT = '00'
+               CLOSE AUDITORIA-ARQ
+               OPEN OUTPUT AUDITORIA-ARQ
+           END-IF.
+           OPEN OUTPUT RELATORIO-ARQ.
+           SET WRK-ARQUIVOS-OK TO TRUE.
+       0110-ABRIR-ARQUIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * DATA DO SISTEMA, USADA PARA VALIDAR O ANO DE ENTRADA*
+      * E PARA CARIMBAR A TRILHA DE AUDITORIA                *
+      *----------------------------------------------------*
+       0120-OBTER-DATA-SISTEMA.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM 0125-MONTAR-NOME-MES.
+       0120-OBTER-DATA-SISTEMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * TABELA DE NOMES DE MES (MESES.COB), COMPARTILHADA   *
+      * COM PROG16 E TABUADA, USADA NO CABECALHO DO          *
+      * RELATORIO DE REAJUSTE.                              *
+      *----------------------------------------------------*
+       0125-MONTAR-NOME-MES.
+           CALL 'MESNOME' USING WRK-MESES.
+
+      *----------------------------------------------------*
+      * LE O CARTAO DE PARAMETROS DE FAIXAS DE REAJUSTE.    *
+      * SE O ARQUIVO NAO EXISTIR OU VIER VAZIO, ASSUME A    *
+      * TABELA PADRAO HISTORICA (0-1 SEM AUMENTO, 2-5 5%,   *
+      * 6-15 10%, 16 OU MAIS 15%).                          *
+      *----------------------------------------------------*
+       0130-CARREGAR-FAIXAS.
+           MOVE ZEROS TO WRK-QTD-FAIXAS.
+           OPEN INPUT FAIXAS-ARQ.
+           IF WRK-FS-FAIXA NOT = '00'
+               PERFORM 0135-FAIXAS-PADRAO THRU 0135-FAIXAS-PADRAO-EXIT
+               GO TO 0130-CARREGAR-FAIXAS-EXIT
+           END-IF.
+           PERFORM UNTIL WRK-FS-FAIXA = '10'
+               READ FAIXAS-ARQ
+                   AT END MOVE '10' TO WRK-FS-FAIXA
+                   NOT AT END
+                       IF WRK-QTD-FAIXAS >= 10
+                           DISPLAY 'PROBLEM01: RAISETAB TEM MAIS DE '
+                               '10 FAIXAS - REGISTROS EXCEDENTES '
+                               'IGNORADOS'
+                       ELSE
+                           ADD 1 TO WRK-QTD-FAIXAS
+                           SET WRK-IDX TO WRK-QTD-FAIXAS
+                           MOVE FX-ANO-MIN TO
+                               WRK-FAIXA-ANO-MIN(WRK-IDX)
+                           MOVE FX-ANO-MAX TO
+                               WRK-FAIXA-ANO-MAX(WRK-IDX)
+                           MOVE FX-PERCENTUAL TO
+                               WRK-FAIXA-PERCENT(WRK-IDX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FAIXAS-ARQ.
+           IF WRK-QTD-FAIXAS = ZEROS
+               PERFORM 0135-FAIXAS-PADRAO THRU 0135-FAIXAS-PADRAO-EXIT
+           END-IF.
+       0130-CARREGAR-FAIXAS-EXIT.
+           EXIT.
+
+       0135-FAIXAS-PADRAO.
+           MOVE 4 TO WRK-QTD-FAIXAS.
+           MOVE 0000 TO WRK-FAIXA-ANO-MIN(1).
+           MOVE 0001 TO WRK-FAIXA-ANO-MAX(1).
+           MOVE 0,00  TO WRK-FAIXA-PERCENT(1).
+           MOVE 0002 TO WRK-FAIXA-ANO-MIN(2).
+           MOVE 0005 TO WRK-FAIXA-ANO-MAX(2).
+           MOVE 5,00  TO WRK-FAIXA-PERCENT(2).
+           MOVE 0006 TO WRK-FAIXA-ANO-MIN(3).
+           MOVE 0015 TO WRK-FAIXA-ANO-MAX(3).
+           MOVE 10,00 TO WRK-FAIXA-PERCENT(3).
+           MOVE 0016 TO WRK-FAIXA-ANO-MIN(4).
+           MOVE 9999 TO WRK-FAIXA-ANO-MAX(4).
+           MOVE 15,00 TO WRK-FAIXA-PERCENT(4).
+       0135-FAIXAS-PADRAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE O SWITCH DE CONVENCAO DECIMAL (V=VIRGULA,P=PONTO)*
+      * PARA AS FIGURAS DE SALARIO IMPRESSAS NO RELATORIO.  *
+      *----------------------------------------------------*
+       0140-CARREGAR-SW-DECIMAL.
+           MOVE 'V' TO WRK-SW-DECIMAL.
+           OPEN INPUT DECPONTO-ARQ.
+           IF WRK-FS-DEC = '00'
+               READ DECPONTO-ARQ
+                   NOT AT END MOVE WRK-REG-DECPONTO TO WRK-SW-DECIMAL
+               END-READ
+               CLOSE DECPONTO-ARQ
+           END-IF.
+       0140-CARREGAR-SW-DECIMAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * RESTART: SE EXISTIR CHECKPOINT DE UMA EXECUCAO      *
+      * ANTERIOR, POSICIONA O CADASTRO LOGO APOS A ULTIMA   *
+      * MATRICULA PROCESSADA COM SUCESSO.                   *
+      *----------------------------------------------------*
+       0150-POSICIONAR-RESTART.
+           MOVE ZEROS TO WRK-RESTART-MATRICULA.
+           OPEN INPUT RESTART-ARQ.
+           IF WRK-FS-RST = '00'
+               READ RESTART-ARQ
+                   NOT AT END MOVE WRK-REG-RESTART
+                       TO WRK-RESTART-MATRICULA
+               END-READ
+               CLOSE RESTART-ARQ
+           END-IF.
+           IF WRK-RESTART-MATRICULA NOT = ZEROS
+               MOVE WRK-RESTART-MATRICULA TO WRK-MATRICULA
+               START FUNCIONARIO-ARQ KEY IS GREATER THAN WRK-MATRICULA
+                   INVALID KEY SET WRK-FIM-FUNC TO TRUE
+               END-START
+               DISPLAY 'PROBLEM01: RETOMANDO APOS A MATRICULA '
+                   WRK-RESTART-MATRICULA
+           END-IF.
+       0150-POSICIONAR-RESTART-EXIT.
+           EXIT.
 
-       DISPLAY 'INFORME ANO DE ENTRADA'
-       ACCEPT WRK-ANO-ENTRADA FROM CONSOLE.
+       0160-CABECALHO-RELATORIO.
+           MOVE WRK-NUM-PAGINA TO WRK-CAB-PAGINA.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-CABECALHO-1.
+           IF WRK-NUM-PAGINA = 1
+               MOVE WRK-MES(WRK-MESSYS) TO WRK-CAB-NOME-MES
+               WRITE WRK-LINHA-RELATORIO FROM WRK-CABECALHO-MES
+           END-IF.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-CABECALHO-2.
+           MOVE ZEROS TO WRK-LINHAS-PAGINA.
+       0160-CABECALHO-RELATORIO-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * CARREGA A TABELA COM A DESCRICAO DOS CODIGOS DE      *
+      * FILE STATUS MAIS COMUNS (VER ERRMSG.COB), PARA AS     *
+      * MENSAGENS DE ERRO DE ABERTURA/GRAVACAO DE ARQUIVO.    *
+      *----------------------------------------------------*
+       0190-CARREGAR-MSG-ERRO.
+           MOVE '00' TO WRK-MSG-ERRO-COD(1).
+           MOVE 'OPERACAO CONCLUIDA COM SUCESSO' TO WRK-MSG-ERRO-TXT(1).
+           MOVE '02' TO WRK-MSG-ERRO-COD(2).
+           MOVE 'CHAVE DUPLICADA' TO WRK-MSG-ERRO-TXT(2).
+           MOVE '10' TO WRK-MSG-ERRO-COD(3).
+           MOVE 'FIM DE ARQUIVO' TO WRK-MSG-ERRO-TXT(3).
+           MOVE '21' TO WRK-MSG-ERRO-COD(4).
+           MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSG-ERRO-TXT(4).
+           MOVE '22' TO WRK-MSG-ERRO-COD(5).
+           MOVE 'REGISTRO DUPLICADO' TO WRK-MSG-ERRO-TXT(5).
+           MOVE '23' TO WRK-MSG-ERRO-COD(6).
+           MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(6).
+           MOVE '30' TO WRK-MSG-ERRO-COD(7).
+           MOVE 'ERRO PERMANENTE DE E/S' TO WRK-MSG-ERRO-TXT(7).
+           MOVE '35' TO WRK-MSG-ERRO-COD(8).
+           MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(8).
+           MOVE '41' TO WRK-MSG-ERRO-COD(9).
+           MOVE 'ARQUIVO JA ABERTO' TO WRK-MSG-ERRO-TXT(9).
+       0190-CARREGAR-MSG-ERRO-EXIT.
+           EXIT.
 
-       DISPLAY 'INFORME O SALARIO DO FUNCIONARIO'
-       ACCEPT WRK-SALARIO-FUNCIONARIO FROM CONSOLE.
+      *----------------------------------------------------*
+      * TRADUZ O CODIGO EM WRK-FS-CONSULTADO NA SUA          *
+      * DESCRICAO, EM WRK-MSG-ERRO-ENCONTRADA. SE O CODIGO    *
+      * NAO ESTIVER NA TABELA, DEVOLVE UMA MENSAGEM GENERICA. *
+      *----------------------------------------------------*
+       0195-LOCALIZAR-MSG-ERRO.
+           MOVE 'CODIGO DE STATUS NAO MAPEADO'
+               TO WRK-MSG-ERRO-ENCONTRADA.
+           SET WRK-IDX-MSG-ERRO TO 1.
+           SEARCH WRK-MSG-ERRO-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-MSG-ERRO-COD(WRK-IDX-MSG-ERRO)
+                       = WRK-FS-CONSULTADO
+                   MOVE WRK-MSG-ERRO-TXT(WRK-IDX-MSG-ERRO)
+                       TO WRK-MSG-ERRO-ENCONTRADA
+           END-SEARCH.
+       0195-LOCALIZAR-MSG-ERRO-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * LE O PROXIMO FUNCIONARIO ATIVO DO CADASTRO E VALIDA *
+      * O ANO DE ENTRADA ANTES DE CALCULAR O REAJUSTE.      *
+      *----------------------------------------------------*
+       0200-ENTRADA.
+           READ FUNCIONARIO-ARQ NEXT RECORD
+               AT END
+                   SET WRK-FIM-FUNC TO TRUE
+                   GO TO 0200-ENTRADA-EXIT
+           END-READ.
+           SET WRK-REGISTRO-VALIDO TO TRUE.
+
+           IF WRK-ANO-ENTRADA > WRK-ANOSYS
+               SET WRK-REGISTRO-INVALIDO TO TRUE
+               DISPLAY 'PROBLEM01: MATRICULA ' WRK-MATRICULA
+                   ' REJEITADA - ANO DE ENTRADA NO FUTURO: '
+                   WRK-ANO-ENTRADA
+           END-IF.
+
+           IF WRK-REGISTRO-VALIDO
+               COMPUTE WRK-QTD-ANOS-CASA = WRK-ANOSYS - WRK-ANO-ENTRADA
+               IF WRK-QTD-ANOS-CASA > 60
+                   SET WRK-REGISTRO-INVALIDO TO TRUE
+                   DISPLAY 'PROBLEM01: MATRICULA ' WRK-MATRICULA
+                       ' REJEITADA - ANO DE ENTRADA INVEROSSIMIL: '
+                       WRK-ANO-ENTRADA
+               END-IF
+           END-IF.
 
+           IF WRK-REGISTRO-VALIDO AND NOT WRK-FUNC-ATIVO
+               SET WRK-REGISTRO-INVALIDO TO TRUE
+           END-IF.
 
+           IF WRK-REGISTRO-VALIDO
+               PERFORM 0300-PROCESSAR THRU 0300-PROCESSAR-EXIT
+           END-IF.
+       0200-ENTRADA-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * APLICA A FAIXA DE REAJUSTE CORRESPONDENTE AO TEMPO  *
+      * DE CASA, GRAVA AUDITORIA, REGRAVA O CADASTRO E      *
+      * IMPRIME A LINHA DE DETALHE DO RELATORIO.            *
+      *----------------------------------------------------*
        0300-PROCESSAR.
+           MOVE ZEROS TO WRK-PERCENTUAL-APLICADO.
+           SET WRK-IDX TO 1.
+           SEARCH WRK-FAIXA VARYING WRK-IDX
+               AT END
+                   DISPLAY 'PROBLEM01: MATRICULA ' WRK-MATRICULA
+                       ' SEM FAIXA DE REAJUSTE CORRESPONDENTE'
+               WHEN WRK-QTD-ANOS-CASA >= WRK-FAIXA-ANO-MIN(WRK-IDX)
+                   AND WRK-QTD-ANOS-CASA <= WRK-FAIXA-ANO-MAX(WRK-IDX)
+                   MOVE WRK-FAIXA-PERCENT(WRK-IDX)
+                       TO WRK-PERCENTUAL-APLICADO
+           END-SEARCH.
+
+           COMPUTE WRK-CALCULA ROUNDED =
+               WRK-SALARIO-FUNCIONARIO +
+               (WRK-SALARIO-FUNCIONARIO * WRK-PERCENTUAL-APLICADO
+                   / 100).
+
+           MOVE WRK-MATRICULA        TO WRK-AUD-MATRICULA.
+           MOVE WRK-NOME             TO WRK-AUD-NOME.
+           MOVE WRK-DEPARTAMENTO     TO WRK-AUD-DEPARTAMENTO.
+           MOVE WRK-SALARIO-FUNCIONARIO TO WRK-AUD-SALARIO-ANTIGO.
+           MOVE WRK-CALCULA          TO WRK-AUD-SALARIO-NOVO.
+           MOVE WRK-PERCENTUAL-APLICADO TO WRK-AUD-PERCENTUAL.
+           MOVE WRK-ANOSYS           TO WRK-AUD-ANO.
+           MOVE WRK-MESSYS           TO WRK-AUD-MES.
+           MOVE WRK-DIASYS           TO WRK-AUD-DIA.
+           WRITE WRK-AUDITORIA.
+
+           ADD WRK-SALARIO-FUNCIONARIO TO WRK-TOTAL-SALARIO-ANTIGO.
+           ADD WRK-CALCULA TO WRK-TOTAL-SALARIO-NOVO.
+           ADD 1 TO WRK-TOTAL-FUNCIONARIOS.
+
+           MOVE WRK-CALCULA TO WRK-SALARIO-FUNCIONARIO.
+           REWRITE WRK-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY 'PROBLEM01: ERRO AO REGRAVAR MATRICULA '
+                       WRK-MATRICULA
+           END-REWRITE.
+
+           PERFORM 0310-IMPRIMIR-DETALHE
+               THRU 0310-IMPRIMIR-DETALHE-EXIT.
+           PERFORM 0320-CHECKPOINT THRU 0320-CHECKPOINT-EXIT.
+       0300-PROCESSAR-EXIT.
+           EXIT.
+
+       0310-IMPRIMIR-DETALHE.
+           IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS-PAGINA
+               ADD 1 TO WRK-NUM-PAGINA
+               PERFORM 0160-CABECALHO-RELATORIO
+                   THRU 0160-CABECALHO-RELATORIO-EXIT
+           END-IF.
+           MOVE WRK-AUD-MATRICULA TO WRK-DET-MATRICULA.
+           MOVE WRK-AUD-NOME TO WRK-DET-NOME.
+           MOVE WRK-AUD-SALARIO-ANTIGO TO WRK-DET-SALARIO-ANTIGO.
+           MOVE WRK-AUD-SALARIO-NOVO TO WRK-DET-SALARIO-NOVO.
+           MOVE WRK-PERCENTUAL-APLICADO TO WRK-DET-PERCENTUAL.
+           IF WRK-DECIMAL-PONTO
+               INSPECT WRK-DET-SALARIO-ANTIGO REPLACING ALL ',' BY '.'
+               INSPECT WRK-DET-SALARIO-NOVO REPLACING ALL ',' BY '.'
+               INSPECT WRK-DET-PERCENTUAL REPLACING ALL ',' BY '.'
+           END-IF.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-DETALHE.
+           ADD 1 TO WRK-LINHAS-PAGINA.
+       0310-IMPRIMIR-DETALHE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * GRAVA A MATRICULA RECEM PROCESSADA COMO PONTO DE    *
+      * RETOMADA A CADA POUCOS REGISTROS, PARA QUE UM       *
+      * RESTART NAO TENHA QUE REPROCESSAR O ARQUIVO INTEIRO.*
+      *----------------------------------------------------*
+       0320-CHECKPOINT.
+           ADD 1 TO WRK-CONT-CHECKPOINT.
+           IF WRK-CONT-CHECKPOINT >= 10
+               MOVE WRK-MATRICULA TO WRK-REG-RESTART
+               OPEN OUTPUT RESTART-ARQ
+               WRITE WRK-REG-RESTART
+               CLOSE RESTART-ARQ
+               MOVE ZEROS TO WRK-CONT-CHECKPOINT
+           END-IF.
+       0320-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * TOTALIZA O RELATORIO, GRAVA O CHECKPOINT FINAL E    *
+      * FECHA TODOS OS ARQUIVOS DO JOB.                     *
+      *----------------------------------------------------*
+       0900-ENCERRAR.
+           IF WRK-ARQUIVOS-OK
+               MOVE WRK-TOTAL-SALARIO-ANTIGO TO WRK-TOT-SALARIO-ANTIGO
+               MOVE WRK-TOTAL-SALARIO-NOVO TO WRK-TOT-SALARIO-NOVO
+               IF WRK-DECIMAL-PONTO
+                   INSPECT WRK-TOT-SALARIO-ANTIGO
+                       REPLACING ALL ',' BY '.'
+                   INSPECT WRK-TOT-SALARIO-NOVO REPLACING ALL ',' BY '.'
+               END-IF
+               WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-TOTAL
+               CLOSE FUNCIONARIO-ARQ
+               CLOSE AUDITORIA-ARQ
+               CLOSE RELATORIO-ARQ
+
+      *        EXECUCAO CHEGOU AO FIM NORMALMENTE: NAO HA PONTO DE
+      *        RETOMADA PENDENTE, ENTAO O CHECKPOINT DE RESTART E
+      *        ZERADO E O TOTAL DO FOLHA E GRAVADO. SE O CADASTRO
+      *        DE FUNCIONARIOS NEM CHEGOU A ABRIR, NENHUM DOS DOIS
+      *        RODA, PARA NAO APAGAR UM CHECKPOINT LEGITIMO DE UMA
+      *        EXECUCAO ANTERIOR INCOMPLETA NEM GRAVAR UM PAYTOT-ARQ
+      *        DE ZEROS COMO SE O DIA TIVESSE SIDO PROCESSADO.
+               MOVE ZEROS TO WRK-REG-RESTART
+               OPEN OUTPUT RESTART-ARQ
+               WRITE WRK-REG-RESTART
+               CLOSE RESTART-ARQ
 
+               MOVE WRK-TOTAL-SALARIO-ANTIGO TO PTOT-SALARIO-ANTIGO
+               MOVE WRK-TOTAL-SALARIO-NOVO TO PTOT-SALARIO-NOVO
+               MOVE WRK-TOTAL-FUNCIONARIOS TO PTOT-QTD-FUNCIONARIOS
+               OPEN OUTPUT PAYTOT-ARQ
+               WRITE WRK-REG-PAYTOT
+               CLOSE PAYTOT-ARQ
 
-       IF WRK-ANO-ENTRADA >=0 AND WRK-ANO-ENTRADA <= 1
-           DISPLAY 'NAO VAI TER AUMENTO'
-       ELSE
-       IF WRK-ANO-ENTRADA >=2 AND WRK-ANO-ENTRADA <=5
-       COMPUTE WRK-CALCULA = (0,05 * WRK-SALARIO-FUNCIONARIO)
-                              + WRK-SALARIO-FUNCIONARIO
-               DISPLAY '5%'
-               DISPLAY 'SALARIO ANTIGO... ' WRK-SALARIO-FUNCIONARIO
-               DISPLAY 'SALARIO NOVO ' WRK-CALCULA
-       ELSE
-       IF WRK-ANO-ENTRADA >= 6 AND WRK-ANO-ENTRADA <=15
-       COMPUTE WRK-CALCULA = (0,1 * WRK-SALARIO-FUNCIONARIO)
-                           + WRK-SALARIO-FUNCIONARIO
-              DISPLAY '10%'
-              DISPLAY 'SALARIO ANTIGO..... ' WRK-SALARIO-FUNCIONARIO
-              DISPLAY 'SALARIO NOVO.... ' WRK-CALCULA
-       ELSE IF WRK-ANO-ENTRADA >=16
-       COMPUTE WRK-CALCULA = (0,15 * WRK-SALARIO-FUNCIONARIO)
-                           + WRK-SALARIO-FUNCIONARIO
-              DISPLAY '15%'
-              DISPLAY 'SALARIO ANTIGO..... ' WRK-SALARIO-FUNCIONARIO
-              DISPLAY 'SALARIO NOVO.... ' WRK-CALCULA
-       END-IF.
\ No newline at end of file
+               DISPLAY 'PROBLEM01: ' WRK-TOTAL-FUNCIONARIOS
+                   ' FUNCIONARIOS REAJUSTADOS NESTA EXECUCAO'
+           ELSE
+               DISPLAY 'PROBLEM01: EXECUCAO ENCERRADA SEM PROCESSAR '
+                   '- CHECKPOINT E TOTAIS MANTIDOS COMO ESTAVAM'
+           END-IF.
+       0900-ENCERRAR-EXIT.
+           EXIT.
