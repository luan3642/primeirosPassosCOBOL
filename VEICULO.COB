@@ -0,0 +1,11 @@
+      ******************************************************
+      * VEICULO.COB
+      * LAYOUT PADRAO DO CADASTRO DE VEICULOS, USADO PELOS
+      * PROGRAMAS QUE PRECISAM TRADUZIR UM CODIGO DE VEICULO NA
+      * SUA DESCRICAO (EM VEZ DE MANTER A DESCRICAO FIXA NO
+      * PROPRIO PROGRAMA).
+      * INCLUIR COM "COPY 'VEICULO.COB'." NA WORKING-STORAGE.
+      ******************************************************
+       01  WRK-VEICULO.
+           05  WRK-VEICULO-CODIGO         PIC 9(04).
+           05  WRK-VEICULO-DESCRICAO      PIC X(20).
