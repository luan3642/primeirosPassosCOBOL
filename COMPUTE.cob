@@ -1,30 +1,288 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. CALCBTCH.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: MOTOR DE CALCULO EM LOTE. LE UM ARQUIVO DE
+      * TRANSACOES (CODIGO DE OPERACAO + MOEDA + DOIS OPERANDOS),
+      * CONVERTE PARA A MOEDA BASE E CHAMA A ROTINA COMUM
+      * ARITMETICA PARA CADA REGISTRO, GRAVANDO O RESULTADO OU,
+      * SE A TRANSACAO FOR INVALIDA (EX.: DIVISAO POR ZERO), UM
+      * REGISTRO NO RELATORIO DE REJEITADOS.
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAM-ID RENOMEADO DE "PROGRAMA" PARA "CALCBTCH" (O
+      *   NOME "PROGRAMA" COLIDIA COM Subtracao.cob NO LINK-EDIT).
+      * - ENTRADA POR CONSOLE SUBSTITUIDA POR ARQUIVO DE
+      *   TRANSACOES, PROCESSADO EM LOTE.
+      * - DIVISAO E MEDIA PASSARAM A SER TRATADAS PELA ROTINA
+      *   COMUM ARITMETICA, COM PROTECAO CONTRA DIVISAO POR ZERO
+      *   E ESTOURO DE CAPACIDADE.
+      * - ADICIONADO SUPORTE A MULTIPLAS MOEDAS VIA TABELA DE
+      *   COTACOES, CONVERTENDO OS OPERANDOS PARA A MOEDA BASE
+      *   ANTES DO CALCULO.
+      * - ERRO DE ABERTURA DE ARQUIVO PASSOU A EXIBIR A DESCRICAO
+      *   DO CODIGO DE STATUS (VER ERRMSG.COB), E NAO SO O CODIGO.
       ***************************
-      * �rea de coment�rios
-      * Author Luan Magalh�es
-      * OBJETIVO: TESTAR OPERADORES ARITM�TICOS
-      * DATA = 21/01/2021
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCTXN-ARQ ASSIGN TO 'CALCTXN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-TXN.
+
+           SELECT CALCRES-ARQ ASSIGN TO 'CALCRES'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-RES.
+
+           SELECT CALCREJ-ARQ ASSIGN TO 'CALCREJ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-REJ.
+
+           SELECT CURRATE-ARQ ASSIGN TO 'CURRATES'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-CUR.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALCTXN-ARQ.
+       01  WRK-REG-CALCTXN.
+           05  CTX-OPERACAO            PIC X(01).
+           05  CTX-MOEDA               PIC X(03).
+           05  CTX-NUM1                PIC 9(09)V99.
+           05  CTX-NUM2                PIC 9(09)V99.
+
+       FD  CALCRES-ARQ.
+       01  WRK-REG-CALCRES.
+           05  RES-OPERACAO            PIC X(01).
+           05  RES-MOEDA               PIC X(03).
+           05  RES-NUM1                PIC 9(09)V99.
+           05  RES-NUM2                PIC 9(09)V99.
+           05  RES-RESULTADO           PIC 9(09)V99.
+
+       FD  CALCREJ-ARQ.
+       01  WRK-REG-CALCREJ.
+           05  REJ-OPERACAO            PIC X(01).
+           05  REJ-MOEDA               PIC X(03).
+           05  REJ-NUM1                PIC 9(09)V99.
+           05  REJ-NUM2                PIC 9(09)V99.
+           05  REJ-MOTIVO              PIC X(30).
+
+       FD  CURRATE-ARQ.
+       01  WRK-REG-CURRATE.
+           05  CUR-MOEDA               PIC X(03).
+           05  CUR-TAXA                PIC 9(04)V9999.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
-       77 WRK-RESULT PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULT-ED PIC ZZ VALUE ZEROS.
-       77 WRK-MEDIA-ED PIC ZZ VALUE ZEROS.
+           COPY 'ERRMSG.COB'.
+
+       77  WRK-FS-CONSULTADO           PIC X(02) VALUE SPACES.
+       77  WRK-MSG-ERRO-ENCONTRADA     PIC X(30) VALUE SPACES.
+
+       77  WRK-FS-TXN                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-RES                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-REJ                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-CUR                  PIC X(02) VALUE SPACES.
+
+       77  WRK-SW-FIM-TXN               PIC X(01) VALUE 'N'.
+           88  WRK-FIM-TXN                         VALUE 'S'.
+
+       01  WRK-TAB-MOEDAS.
+           05  WRK-MOEDA OCCURS 20 TIMES INDEXED BY WRK-IDX-MOEDA.
+               10  WRK-MOEDA-COD        PIC X(03).
+               10  WRK-MOEDA-TAXA       PIC 9(04)V9999.
+       77  WRK-QTD-MOEDAS               PIC 9(02) VALUE ZEROS.
+       77  WRK-TAXA-APLICADA            PIC 9(04)V9999 VALUE 1,0000.
+
+       77  WRK-OPERACAO                 PIC X(01).
+       77  WRK-NUM1                     PIC 9(09)V99.
+       77  WRK-NUM2                     PIC 9(09)V99.
+       77  WRK-RESULTADO                PIC 9(09)V99.
+       77  WRK-RETORNO                  PIC 9(02).
+
+       77  WRK-TOTAL-PROCESSADOS        PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-REJEITADOS         PIC 9(06) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '==========================='.
-           DISPLAY 'NUMERO 1: ' WRK-NUM1.
-           DISPLAY 'NUMERO 2: ' WRK-NUM2.
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT.
-           MOVE WRK-RESULT TO WRK-RESULT-ED
-            DISPLAY 'O RESULTADO DA DIVISAO �: ' WRK-RESULT-ED.
-      *COMPUTER SERVE PARA REALIZAR O CALCULO DE UMA EXPRESS�O, OU SEJA
-      * SOMA E DIVIS�O NA MESMA LINHA
-            MOVE WRK-RESULT TO WRK-MEDIA-ED.
-            COMPUTE WRK-RESULT = (WRK-NUM1 + WRK-NUM2) / 2.
-            DISPLAY 'M�DIA: ' WRK-RESULT-ED.
-           STOP RUN.
+       0001-PRINCIPAL.
+           PERFORM 0190-CARREGAR-MSG-ERRO
+               THRU 0190-CARREGAR-MSG-ERRO-EXIT.
+           PERFORM 0100-ABRIR-ARQUIVOS THRU 0100-ABRIR-ARQUIVOS-EXIT.
+           PERFORM 0120-CARREGAR-MOEDAS
+               THRU 0120-CARREGAR-MOEDAS-EXIT.
+           PERFORM 0200-PROCESSAR THRU 0200-PROCESSAR-EXIT
+               UNTIL WRK-FIM-TXN.
+           PERFORM 0900-ENCERRAR THRU 0900-ENCERRAR-EXIT.
+           GOBACK.
+
+       0100-ABRIR-ARQUIVOS.
+           OPEN INPUT CALCTXN-ARQ.
+           IF WRK-FS-TXN NOT = '00'
+               MOVE WRK-FS-TXN TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'CALCBTCH: ERRO AO ABRIR CALCTXN - STATUS '
+                   WRK-FS-TXN ' - ' WRK-MSG-ERRO-ENCONTRADA
+               SET WRK-FIM-TXN TO TRUE
+               GO TO 0100-ABRIR-ARQUIVOS-EXIT
+           END-IF.
+           OPEN OUTPUT CALCRES-ARQ.
+           OPEN OUTPUT CALCREJ-ARQ.
+       0100-ABRIR-ARQUIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * CARREGA A TABELA COM A DESCRICAO DOS CODIGOS DE      *
+      * FILE STATUS MAIS COMUNS (VER ERRMSG.COB), PARA AS     *
+      * MENSAGENS DE ERRO DE ABERTURA/GRAVACAO DE ARQUIVO.    *
+      *----------------------------------------------------*
+       0190-CARREGAR-MSG-ERRO.
+           MOVE '00' TO WRK-MSG-ERRO-COD(1).
+           MOVE 'OPERACAO CONCLUIDA COM SUCESSO' TO WRK-MSG-ERRO-TXT(1).
+           MOVE '02' TO WRK-MSG-ERRO-COD(2).
+           MOVE 'CHAVE DUPLICADA' TO WRK-MSG-ERRO-TXT(2).
+           MOVE '10' TO WRK-MSG-ERRO-COD(3).
+           MOVE 'FIM DE ARQUIVO' TO WRK-MSG-ERRO-TXT(3).
+           MOVE '21' TO WRK-MSG-ERRO-COD(4).
+           MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSG-ERRO-TXT(4).
+           MOVE '22' TO WRK-MSG-ERRO-COD(5).
+           MOVE 'REGISTRO DUPLICADO' TO WRK-MSG-ERRO-TXT(5).
+           MOVE '23' TO WRK-MSG-ERRO-COD(6).
+           MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(6).
+           MOVE '30' TO WRK-MSG-ERRO-COD(7).
+           MOVE 'ERRO PERMANENTE DE E/S' TO WRK-MSG-ERRO-TXT(7).
+           MOVE '35' TO WRK-MSG-ERRO-COD(8).
+           MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(8).
+           MOVE '41' TO WRK-MSG-ERRO-COD(9).
+           MOVE 'ARQUIVO JA ABERTO' TO WRK-MSG-ERRO-TXT(9).
+       0190-CARREGAR-MSG-ERRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * TRADUZ O CODIGO EM WRK-FS-CONSULTADO NA SUA          *
+      * DESCRICAO, EM WRK-MSG-ERRO-ENCONTRADA. SE O CODIGO    *
+      * NAO ESTIVER NA TABELA, DEVOLVE UMA MENSAGEM GENERICA. *
+      *----------------------------------------------------*
+       0195-LOCALIZAR-MSG-ERRO.
+           MOVE 'CODIGO DE STATUS NAO MAPEADO'
+               TO WRK-MSG-ERRO-ENCONTRADA.
+           SET WRK-IDX-MSG-ERRO TO 1.
+           SEARCH WRK-MSG-ERRO-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-MSG-ERRO-COD(WRK-IDX-MSG-ERRO)
+                       = WRK-FS-CONSULTADO
+                   MOVE WRK-MSG-ERRO-TXT(WRK-IDX-MSG-ERRO)
+                       TO WRK-MSG-ERRO-ENCONTRADA
+           END-SEARCH.
+       0195-LOCALIZAR-MSG-ERRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE A TABELA DE COTACOES DE MOEDA (CODIGO + TAXA PARA*
+      * A MOEDA BASE). SE O ARQUIVO NAO EXISTIR, ASSUME A    *
+      * MOEDA BASE BRL NA TAXA 1,0000.                       *
+      *----------------------------------------------------*
+       0120-CARREGAR-MOEDAS.
+           MOVE ZEROS TO WRK-QTD-MOEDAS.
+           OPEN INPUT CURRATE-ARQ.
+           IF WRK-FS-CUR NOT = '00'
+               ADD 1 TO WRK-QTD-MOEDAS
+               SET WRK-IDX-MOEDA TO WRK-QTD-MOEDAS
+               MOVE 'BRL' TO WRK-MOEDA-COD(WRK-IDX-MOEDA)
+               MOVE 1,0000 TO WRK-MOEDA-TAXA(WRK-IDX-MOEDA)
+               GO TO 0120-CARREGAR-MOEDAS-EXIT
+           END-IF.
+           PERFORM UNTIL WRK-FS-CUR = '10'
+               READ CURRATE-ARQ
+                   AT END MOVE '10' TO WRK-FS-CUR
+                   NOT AT END
+                       IF WRK-QTD-MOEDAS >= 20
+                           DISPLAY 'CALCBTCH: CURRATES TEM MAIS DE '
+                               '20 MOEDAS - REGISTROS EXCEDENTES '
+                               'IGNORADOS'
+                       ELSE
+                           ADD 1 TO WRK-QTD-MOEDAS
+                           SET WRK-IDX-MOEDA TO WRK-QTD-MOEDAS
+                           MOVE CUR-MOEDA
+                               TO WRK-MOEDA-COD(WRK-IDX-MOEDA)
+                           MOVE CUR-TAXA
+                               TO WRK-MOEDA-TAXA(WRK-IDX-MOEDA)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CURRATE-ARQ.
+       0120-CARREGAR-MOEDAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE CADA TRANSACAO, CONVERTE OS OPERANDOS PARA A      *
+      * MOEDA BASE E CHAMA A ROTINA COMUM DE CALCULO.        *
+      *----------------------------------------------------*
+       0200-PROCESSAR.
+           READ CALCTXN-ARQ
+               AT END
+                   SET WRK-FIM-TXN TO TRUE
+                   GO TO 0200-PROCESSAR-EXIT
+           END-READ.
+
+           PERFORM 0210-LOCALIZAR-TAXA THRU 0210-LOCALIZAR-TAXA-EXIT.
+
+           COMPUTE WRK-NUM1 ROUNDED = CTX-NUM1 * WRK-TAXA-APLICADA.
+           COMPUTE WRK-NUM2 ROUNDED = CTX-NUM2 * WRK-TAXA-APLICADA.
+           MOVE CTX-OPERACAO TO WRK-OPERACAO.
+
+           CALL 'ARITMETICA' USING WRK-OPERACAO WRK-NUM1 WRK-NUM2
+               WRK-RESULTADO WRK-RETORNO.
+
+           IF WRK-RETORNO = ZEROS
+               ADD 1 TO WRK-TOTAL-PROCESSADOS
+               MOVE CTX-OPERACAO TO RES-OPERACAO
+               MOVE CTX-MOEDA TO RES-MOEDA
+               MOVE CTX-NUM1 TO RES-NUM1
+               MOVE CTX-NUM2 TO RES-NUM2
+               MOVE WRK-RESULTADO TO RES-RESULTADO
+               WRITE WRK-REG-CALCRES
+           ELSE
+               ADD 1 TO WRK-TOTAL-REJEITADOS
+               MOVE CTX-OPERACAO TO REJ-OPERACAO
+               MOVE CTX-MOEDA TO REJ-MOEDA
+               MOVE CTX-NUM1 TO REJ-NUM1
+               MOVE CTX-NUM2 TO REJ-NUM2
+               EVALUATE WRK-RETORNO
+                   WHEN 90 MOVE 'DIVISAO POR ZERO' TO REJ-MOTIVO
+                   WHEN 91 MOVE 'OPERACAO INVALIDA' TO REJ-MOTIVO
+                   WHEN 92 MOVE 'ESTOURO DE CAPACIDADE' TO REJ-MOTIVO
+                   WHEN OTHER MOVE 'ERRO DESCONHECIDO' TO REJ-MOTIVO
+               END-EVALUATE
+               WRITE WRK-REG-CALCREJ
+           END-IF.
+       0200-PROCESSAR-EXIT.
+           EXIT.
+
+       0210-LOCALIZAR-TAXA.
+           MOVE 1,0000 TO WRK-TAXA-APLICADA.
+           SET WRK-IDX-MOEDA TO 1.
+           SEARCH WRK-MOEDA
+               AT END
+                   DISPLAY 'CALCBTCH: MOEDA ' CTX-MOEDA
+                       ' SEM COTACAO, USANDO TAXA 1,0000'
+               WHEN WRK-MOEDA-COD(WRK-IDX-MOEDA) = CTX-MOEDA
+                   MOVE WRK-MOEDA-TAXA(WRK-IDX-MOEDA)
+                       TO WRK-TAXA-APLICADA
+           END-SEARCH.
+       0210-LOCALIZAR-TAXA-EXIT.
+           EXIT.
+
+       0900-ENCERRAR.
+           DISPLAY 'CALCBTCH: ' WRK-TOTAL-PROCESSADOS
+               ' TRANSACOES PROCESSADAS, ' WRK-TOTAL-REJEITADOS
+               ' REJEITADAS'.
+           CLOSE CALCTXN-ARQ.
+           CLOSE CALCRES-ARQ.
+           CLOSE CALCREJ-ARQ.
+       0900-ENCERRAR-EXIT.
+           EXIT.
