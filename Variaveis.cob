@@ -1,24 +1,159 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIAVEIS.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: EXERCICIO DE TIPOS DE VARIAVEIS (ALFABETICO,
+      * ALFANUMERICO, NUMERICO E VALOR FIXO), AMPLIADO PARA
+      * SEPARAR O NOME DIGITADO EM PRIMEIRO/ULTIMO NOME E PARA
+      * TRADUZIR UM CODIGO DE VEICULO DIGITADO NA SUA DESCRICAO,
+      * CONSULTANDO O CADASTRO DE VEICULOS EM VEZ DE USAR UM
+      * VALOR FIXO NO PROGRAMA.
+      *
+      * HISTORICO DE ALTERACOES
+      * - WRK-NOME PASSOU A ACEITAR O NOME COMPLETO (PIC X(30))
+      *   E GANHOU UMA ROTINA DE SEPARACAO EM PRIMEIRO E ULTIMO
+      *   NOME, NO PRIMEIRO ESPACO ENCONTRADO.
+      * - WRK-CARRO (VALOR FIXO "ONIX") SUBSTITUIDO POR UMA
+      *   CONSULTA AO CADASTRO DE VEICULOS (VEICMSTR), PELO
+      *   CODIGO DIGITADO; SE O CADASTRO NAO EXISTIR OU O CODIGO
+      *   NAO FOR ENCONTRADO, MANTEM "ONIX" COMO VALOR PADRAO.
+      * - DISPLAY DE CONFIRMACAO DO NOME DIGITADO PASSOU A MOSTRAR
+      *   O CAMPO INTEIRO, EM VEZ DE UMA SUBSTRING FIXA DE 3
+      *   POSICOES QUE NAO FAZIA SENTIDO DEPOIS QUE WRK-NOME
+      *   PASSOU A ACEITAR O NOME COMPLETO.
+      * - TRATADO O CASO DE UM ESPACO NA PRIMEIRA POSICAO DO NOME
+      *   DIGITADO, QUE ANTES GERAVA UM REF-MOD DE TAMANHO ZERO
+      *   AO MONTAR O PRIMEIRO NOME.
+      ***************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEICULO-ARQ ASSIGN TO 'VEICMSTR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VEIC.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VEICULO-ARQ.
+           COPY 'VEICULO.COB'.
+
        WORKING-STORAGE SECTION.
-      *** PRATICA DE MERCADO PREFIXAR A VARIAVEL COM A SUA SE��O
-      *** VARIAVEL DO TIPO A, DEFINE QUE AS VARIAVEIS S� PODEM SER
+      *** PRATICA DE MERCADO PREFIXAR A VARIAVEL COM A SUA SECAO
+      *** VARIAVEL DO TIPO A, DEFINE QUE AS VARIAVEIS SO PODEM SER
       **  ALFABETICAS
-       77 WRK-NOME PIC A(06) VALUE SPACES.
+       77 WRK-NOME PIC A(30) VALUE SPACES.
       *** VARIAVEIS DO TIPO ALFANUMERICO, OU SEJA ACEITA CARACTERES
-      **  NUMEROS, SIMBOLOS E TRA�OS
+      **  NUMEROS, SIMBOLOS E TRACOS
        77 WRK-EX1  PIC X(04) VALUE SPACES.
      ** VARIAVEIS SOMENTE DE USO NUMERICO.
        77 WRK-EX2  PIC 9(04) VALUE ZEROS.
      ** PODEMOS DEFINIR VALORES FIXOS AS VARIAVEIS
-       77 WRK-CARRO PIC X(04) VALUE "ONIX".
+       77 WRK-CARRO PIC X(20) VALUE "ONIX".
+
+      *----------------------------------------------------*
+      * AREA DE TRABALHO PARA A SEPARACAO DO NOME DIGITADO. *
+      *----------------------------------------------------*
+       77  WRK-PRIMEIRO-NOME           PIC X(15) VALUE SPACES.
+       77  WRK-ULTIMO-NOME             PIC X(15) VALUE SPACES.
+       77  WRK-POS-ESPACO              PIC 9(02) COMP VALUE ZEROS.
+       77  WRK-IDX                     PIC 9(02) COMP VALUE ZEROS.
+
+      *----------------------------------------------------*
+      * AREA DE TRABALHO PARA A CONSULTA AO CADASTRO DE      *
+      * VEICULOS.                                            *
+      *----------------------------------------------------*
+       77  WRK-FS-VEIC                 PIC X(02) VALUE SPACES.
+       77  WRK-COD-DIGITADO            PIC 9(04) VALUE ZEROS.
+       77  WRK-SW-VEIC-ACHADO          PIC X(01) VALUE 'N'.
+           88  WRK-VEIC-ACHADO                     VALUE 'S'.
+
        PROCEDURE DIVISION.
-     ** RECEBENDO VALORES DO CONSOLE.
+       0001-PRINCIPAL.
+           PERFORM 0100-RECEBER-NOME THRU 0100-RECEBER-NOME-EXIT.
+           PERFORM 0200-SEPARAR-NOME THRU 0200-SEPARAR-NOME-EXIT.
+           PERFORM 0300-LOCALIZAR-VEICULO
+               THRU 0300-LOCALIZAR-VEICULO-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------*
+      * RECEBE O NOME COMPLETO DIGITADO NO CONSOLE.          *
+      *----------------------------------------------------*
+       0100-RECEBER-NOME.
            ACCEPT WRK-NOME FROM CONSOLE.
-     ** MOSTRANDO NOME PELO CONSOLE.
-     ** MOSTRAR APENAS NOME DA VARIAVEL.
-     ** FAZENDO UM SPLIT DA VARIAVEL
-       DISPLAY 'NOME... ' WRK-NOME(1:3).
-       STOP RUN.
+           DISPLAY 'NOME... ' WRK-NOME.
+       0100-RECEBER-NOME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * PROCURA O PRIMEIRO ESPACO NO NOME DIGITADO E DIVIDE  *
+      * O CONTEUDO EM PRIMEIRO NOME E ULTIMO NOME. SE NENHUM *
+      * ESPACO FOR ENCONTRADO, O NOME TODO VAI PARA O        *
+      * PRIMEIRO NOME E O ULTIMO NOME FICA EM BRANCO.        *
+      *----------------------------------------------------*
+       0200-SEPARAR-NOME.
+           MOVE ZEROS TO WRK-POS-ESPACO.
+           PERFORM 0210-PROCURAR-ESPACO THRU 0210-PROCURAR-ESPACO-EXIT
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > 30 OR WRK-POS-ESPACO NOT = ZEROS.
+
+           IF WRK-POS-ESPACO = ZEROS OR WRK-POS-ESPACO = 1
+                   OR WRK-POS-ESPACO = 30
+      *        UM ESPACO NA PRIMEIRA POSICAO NAO DEFINE UM PRIMEIRO
+      *        NOME DE VERDADE - TRATADO COMO "SEM ESPACO", PARA
+      *        NAO GERAR UM REF-MOD DE TAMANHO ZERO ABAIXO
+      *        (WRK-NOME(1:WRK-POS-ESPACO - 1) COM POS-ESPACO = 1).
+               MOVE WRK-NOME TO WRK-PRIMEIRO-NOME
+               MOVE SPACES TO WRK-ULTIMO-NOME
+           ELSE
+               MOVE WRK-NOME(1:WRK-POS-ESPACO - 1) TO WRK-PRIMEIRO-NOME
+               MOVE WRK-NOME(WRK-POS-ESPACO + 1:30 - WRK-POS-ESPACO)
+                   TO WRK-ULTIMO-NOME
+           END-IF.
+
+           DISPLAY 'PRIMEIRO NOME... ' WRK-PRIMEIRO-NOME.
+           DISPLAY 'ULTIMO NOME..... ' WRK-ULTIMO-NOME.
+       0200-SEPARAR-NOME-EXIT.
+           EXIT.
+
+       0210-PROCURAR-ESPACO.
+           IF WRK-NOME(WRK-IDX:1) = SPACE
+               MOVE WRK-IDX TO WRK-POS-ESPACO
+           END-IF.
+       0210-PROCURAR-ESPACO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * PEDE UM CODIGO DE VEICULO E CONSULTA O CADASTRO DE   *
+      * VEICULOS PARA TRADUZIR O CODIGO NA SUA DESCRICAO. SE  *
+      * O CADASTRO NAO PUDER SER ABERTO OU O CODIGO NAO FOR  *
+      * ENCONTRADO, MANTEM O VALOR PADRAO JA CARREGADO EM     *
+      * WRK-CARRO.                                            *
+      *----------------------------------------------------*
+       0300-LOCALIZAR-VEICULO.
+           DISPLAY 'CODIGO DO VEICULO... '.
+           ACCEPT WRK-COD-DIGITADO FROM CONSOLE.
+
+           OPEN INPUT VEICULO-ARQ.
+           IF WRK-FS-VEIC NOT = '00'
+               DISPLAY 'VARIAVEIS: CADASTRO DE VEICULOS INDISPONIVEL,'
+                   ' USANDO VALOR PADRAO'
+               DISPLAY 'VEICULO... ' WRK-CARRO
+               GO TO 0300-LOCALIZAR-VEICULO-EXIT
+           END-IF.
+
+           PERFORM UNTIL WRK-FS-VEIC = '10' OR WRK-VEIC-ACHADO
+               READ VEICULO-ARQ
+                   AT END
+                       MOVE '10' TO WRK-FS-VEIC
+                   NOT AT END
+                       IF WRK-VEICULO-CODIGO = WRK-COD-DIGITADO
+                           MOVE WRK-VEICULO-DESCRICAO TO WRK-CARRO
+                           SET WRK-VEIC-ACHADO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE VEICULO-ARQ.
+           DISPLAY 'VEICULO... ' WRK-CARRO.
+       0300-LOCALIZAR-VEICULO-EXIT.
+           EXIT.
