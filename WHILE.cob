@@ -1,46 +1,572 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABUADA.
       ********************************
-      * �REA DE COMENT�RIOS -REMARKS
-      * AUTHOR = LUAN DE OLIVEIRA MAGALH�ES
-      * OBJETIVO = RECEBER UM N�MERO E GERAR A TABUADA DE 1 A 10.
-      * UTILIZANDO O PERFORM
-
-
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = LUAN DE OLIVEIRA MAGALHAES
+      * OBJETIVO = FECHAMENTO DE CAIXA: ACUMULA AS VENDAS DO DIA
+      * LIDAS DE UM ARQUIVO DE TRANSACOES, COM SUBTOTAIS POR
+      * TERMINAL, ESTORNOS, ORDENACAO POR TERMINAL E RESTART.
+      *
+      * HISTORICO DE ALTERACOES
+      * - COPYBOOK BOOK.COB RESTAURADO E ESTENDIDO COM O TERMINAL.
+      * - ENTRADA POR CONSOLE SUBSTITUIDA POR ARQUIVO DE TRANSACOES.
+      * - ADICIONADOS CHECKPOINT/RESTART, ESTORNO DE VENDA, SUBTOTAL
+      *   POR TERMINAL, MINIMO/MAXIMO/MEDIA E ORDENACAO POR TERMINAL.
+      * - ERRO DE ABERTURA DE ARQUIVO PASSOU A EXIBIR A DESCRICAO
+      *   DO CODIGO DE STATUS (VER ERRMSG.COB), E NAO SO O CODIGO.
+      * - CADA FECHAMENTO PASSOU A ACRESCENTAR UM REGISTRO AO
+      *   HISTORICO VENDHIST (VER VENDAREG.COB), PARA SERVIR DE
+      *   BASE AO ARQUIVAMENTO DE FIM DE ANO (ARQANO.cob).
+      * - ESTORNO PASSOU A VALIDAR SE O VALOR NAO EXCEDE O TOTAL
+      *   JA ACUMULADO (GERAL E POR TERMINAL) ANTES DE SUBTRAIR,
+      *   JA QUE OS ACUMULADORES SAO SEM SINAL. O CHECKPOINT
+      *   PASSOU A GRAVAR TAMBEM A TABELA DE TERMINAIS E O
+      *   MENOR/MAIOR VENDA, PARA QUE UM RESTART NAO MOSTRE UM
+      *   RESUMO PARCIAL (SO DAS TRANSACOES APOS O RESTART).
+      * - 0300-FINALIZAR PASSOU A SO RODAR QUANDO VENDAS REALMENTE
+      *   ABRIU NESTA EXECUCAO, PARA NAO GRAVAR VENDTOT/VENDHIST
+      *   COM ZEROS NEM ZERAR UM CHECKPOINT PENDENTE DE RETOMADA
+      *   QUANDO O ARQUIVO DE TRANSACOES NAO FOI ENCONTRADO.
+      * - TERMINAL ALEM DO LIMITE DA TABELA (MAIS DE 20 NO DIA)
+      *   PASSOU A SER GRAVADO EM VENDREJ EM VEZ DE SER ACUMULADO
+      *   NO ULTIMO SLOT DA TABELA, O QUE MISTURARIA O SEU VALOR
+      *   COM O DE OUTRO TERMINAL.
+      * - O PREENCHIMENTO DE WRK-MES PASSOU A SER FEITO PELA
+      *   ROTINA COMUM MESNOME (VER MESNOME.COB), EM VEZ DE
+      *   REPETIR OS MESMOS DOZE MOVEs AQUI.
+      ********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDATXN-ARQ ASSIGN TO 'VENDAS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-TXN.
+
+           SELECT VSORTWK-ARQ ASSIGN TO 'VSORTWK'.
+
+           SELECT VENDASORD-ARQ ASSIGN TO 'VENDASORD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-ORD.
+
+           SELECT VENDTOT-ARQ ASSIGN TO 'VENDTOT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-TOT.
+
+           SELECT CHECKPT-ARQ ASSIGN TO 'VENDCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
+
+           SELECT VENDHIST-ARQ ASSIGN TO 'VENDHIST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VHIST.
+
+           SELECT VENDREJ-ARQ ASSIGN TO 'VENDREJ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-REJ.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDATXN-ARQ.
+       01  WRK-REG-VENDA.
+           05  VND-TERMINAL            PIC 9(02).
+           05  VND-TIPO                PIC X(01).
+               88  VND-VENDA                      VALUE 'V'.
+               88  VND-ESTORNO                    VALUE 'E'.
+           05  VND-REFERENCIA          PIC 9(08).
+           05  VND-VALOR               PIC 9(07)V99.
+
+       SD  VSORTWK-ARQ.
+       01  WRK-REG-SORT.
+           05  SRT-TERMINAL            PIC 9(02).
+           05  SRT-TIPO                PIC X(01).
+           05  SRT-REFERENCIA          PIC 9(08).
+           05  SRT-VALOR               PIC 9(07)V99.
+
+       FD  VENDASORD-ARQ.
+       01  WRK-REG-ORDENADO.
+           05  ORD-TERMINAL            PIC 9(02).
+           05  ORD-TIPO                PIC X(01).
+           05  ORD-REFERENCIA          PIC 9(08).
+           05  ORD-VALOR               PIC 9(07)V99.
+
+       FD  VENDTOT-ARQ.
+       01  WRK-REG-TOTAL.
+           05  TOT-ACUM                PIC 9(09)V99.
+           05  TOT-QT                  PIC 9(06).
+
+       FD  CHECKPT-ARQ.
+       01  WRK-REG-CKPT.
+           05  CKPT-QT                 PIC 9(06).
+           05  CKPT-ACUM               PIC 9(09)V99.
+           05  CKPT-CONTADOR           PIC 9(06).
+           05  CKPT-REFERENCIA         PIC 9(08).
+           05  CKPT-MENOR-VENDA        PIC 9(07)V99.
+           05  CKPT-MAIOR-VENDA        PIC 9(07)V99.
+           05  CKPT-QTD-TERMINAIS      PIC 9(02).
+           05  CKPT-TERM OCCURS 20 TIMES.
+               10  CKPT-TERM-NUMERO    PIC 9(02).
+               10  CKPT-TERM-SUBTOTAL  PIC 9(09)V99.
+               10  CKPT-TERM-QT        PIC 9(06).
+
+       FD  VENDHIST-ARQ.
+           COPY 'VENDAREG.COB'.
+
+       FD  VENDREJ-ARQ.
+       01  WRK-REG-VENDREJ.
+           05  REJ-TERMINAL            PIC 9(02).
+           05  REJ-TIPO                PIC X(01).
+           05  REJ-REFERENCIA          PIC 9(08).
+           05  REJ-VALOR               PIC 9(07)V99.
+           05  REJ-MOTIVO              PIC X(30).
 
        WORKING-STORAGE SECTION.
            COPY 'BOOK.COB'.
+           COPY 'MESES.COB'.
+           COPY 'ERRMSG.COB'.
+
+       77  WRK-FS-CONSULTADO           PIC X(02) VALUE SPACES.
+       77  WRK-MSG-ERRO-ENCONTRADA     PIC X(30) VALUE SPACES.
+
+       01  WRK-DATA-FECHAMENTO.
+           05  WRK-ANO-FECHAMENTO      PIC 9(04).
+           05  WRK-MES-FECHAMENTO      PIC 9(02).
+           05  WRK-DIA-FECHAMENTO      PIC 9(02).
+
+       77  WRK-FS-TXN                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-ORD                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-TOT                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-CKPT                 PIC X(02) VALUE SPACES.
+       77  WRK-FS-VHIST                PIC X(02) VALUE SPACES.
+       77  WRK-FS-REJ                  PIC X(02) VALUE SPACES.
+
+       77  WRK-SW-FIM-VENDA            PIC X(01) VALUE 'N'.
+           88  WRK-FIM-VENDA                      VALUE 'S'.
+
+       77  WRK-SW-ARQUIVO-OK           PIC X(01) VALUE 'N'.
+           88  WRK-ARQUIVO-OK                     VALUE 'S'.
+
+       77  WRK-SW-TERM-REJEITADO       PIC X(01) VALUE 'N'.
+           88  WRK-TERM-REJEITADO                 VALUE 'S'.
+
+       77  WRK-CONTADOR-LIDO           PIC 9(06) VALUE ZEROS.
+       77  WRK-IDX-SKIP                PIC 9(06) VALUE ZEROS.
+       77  WRK-CONTADOR-CHECKPOINT     PIC 9(06) VALUE ZEROS.
+       77  WRK-INTERVALO-CHECKPOINT    PIC 9(04) VALUE 50.
+       77  WRK-REFERENCIA-ATUAL        PIC 9(08) VALUE ZEROS.
+
+       01  WRK-TAB-TERMINAIS.
+           05  WRK-TERM OCCURS 20 TIMES INDEXED BY WRK-IDX-TERM.
+               10  WRK-TERM-NUMERO      PIC 9(02).
+               10  WRK-TERM-SUBTOTAL    PIC 9(09)V99.
+               10  WRK-TERM-QT          PIC 9(06).
+       77  WRK-QTD-TERMINAIS            PIC 9(02) VALUE ZEROS.
+
+       77  WRK-MENOR-VENDA              PIC 9(07)V99 VALUE 9999999,99.
+       77  WRK-MAIOR-VENDA              PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-MEDIA-VENDA              PIC 9(07)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           ACCEPT WRK-VENDAS FROM CONSOLE.
+           ACCEPT WRK-DATA-FECHAMENTO FROM DATE YYYYMMDD.
+           PERFORM 0105-MONTAR-NOME-MES.
+           PERFORM 0190-CARREGAR-MSG-ERRO
+               THRU 0190-CARREGAR-MSG-ERRO-EXIT.
+           PERFORM 0100-ABRIR-ARQUIVOS THRU 0100-ABRIR-ARQUIVOS-EXIT.
+           PERFORM 0150-ORDENAR-VENDAS THRU 0150-ORDENAR-VENDAS-EXIT.
+           PERFORM 0160-CARREGAR-CHECKPOINT
+               THRU 0160-CARREGAR-CHECKPOINT-EXIT.
+           PERFORM 0200-PROCESSAR THRU 0200-PROCESSAR-EXIT
+               UNTIL WRK-FIM-VENDA.
+           PERFORM 0300-FINALIZAR THRU 0300-FINALIZAR-EXIT.
+           GOBACK.
 
-       IF WRK-VENDAS > 0
-           PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-       END-IF.
-           PERFORM 0300-FINALIZAR.
-
-       STOP RUN.
+      *----------------------------------------------------*
+      * TABELA DE NOMES DE MES (MESES.COB), COMPARTILHADA   *
+      * COM PROG16 E PROBLEM01, USADA NO RESUMO DO FECHAMENTO*
+      *----------------------------------------------------*
+       0105-MONTAR-NOME-MES.
+           CALL 'MESNOME' USING WRK-MESES.
 
+       0100-ABRIR-ARQUIVOS.
+           OPEN INPUT VENDATXN-ARQ.
+           IF WRK-FS-TXN NOT = '00'
+               MOVE WRK-FS-TXN TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'TABUADA: ERRO AO ABRIR VENDAS - STATUS '
+                   WRK-FS-TXN ' - ' WRK-MSG-ERRO-ENCONTRADA
+               SET WRK-FIM-VENDA TO TRUE
+           ELSE
+               SET WRK-ARQUIVO-OK TO TRUE
+               OPEN OUTPUT VENDREJ-ARQ
+           END-IF.
+       0100-ABRIR-ARQUIVOS-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * CARREGA A TABELA COM A DESCRICAO DOS CODIGOS DE      *
+      * FILE STATUS MAIS COMUNS (VER ERRMSG.COB), PARA AS     *
+      * MENSAGENS DE ERRO DE ABERTURA/GRAVACAO DE ARQUIVO.    *
+      *----------------------------------------------------*
+       0190-CARREGAR-MSG-ERRO.
+           MOVE '00' TO WRK-MSG-ERRO-COD(1).
+           MOVE 'OPERACAO CONCLUIDA COM SUCESSO' TO WRK-MSG-ERRO-TXT(1).
+           MOVE '02' TO WRK-MSG-ERRO-COD(2).
+           MOVE 'CHAVE DUPLICADA' TO WRK-MSG-ERRO-TXT(2).
+           MOVE '10' TO WRK-MSG-ERRO-COD(3).
+           MOVE 'FIM DE ARQUIVO' TO WRK-MSG-ERRO-TXT(3).
+           MOVE '21' TO WRK-MSG-ERRO-COD(4).
+           MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSG-ERRO-TXT(4).
+           MOVE '22' TO WRK-MSG-ERRO-COD(5).
+           MOVE 'REGISTRO DUPLICADO' TO WRK-MSG-ERRO-TXT(5).
+           MOVE '23' TO WRK-MSG-ERRO-COD(6).
+           MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(6).
+           MOVE '30' TO WRK-MSG-ERRO-COD(7).
+           MOVE 'ERRO PERMANENTE DE E/S' TO WRK-MSG-ERRO-TXT(7).
+           MOVE '35' TO WRK-MSG-ERRO-COD(8).
+           MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(8).
+           MOVE '41' TO WRK-MSG-ERRO-COD(9).
+           MOVE 'ARQUIVO JA ABERTO' TO WRK-MSG-ERRO-TXT(9).
+       0190-CARREGAR-MSG-ERRO-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * TRADUZ O CODIGO EM WRK-FS-CONSULTADO NA SUA          *
+      * DESCRICAO, EM WRK-MSG-ERRO-ENCONTRADA. SE O CODIGO    *
+      * NAO ESTIVER NA TABELA, DEVOLVE UMA MENSAGEM GENERICA. *
+      *----------------------------------------------------*
+       0195-LOCALIZAR-MSG-ERRO.
+           MOVE 'CODIGO DE STATUS NAO MAPEADO'
+               TO WRK-MSG-ERRO-ENCONTRADA.
+           SET WRK-IDX-MSG-ERRO TO 1.
+           SEARCH WRK-MSG-ERRO-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-MSG-ERRO-COD(WRK-IDX-MSG-ERRO)
+                       = WRK-FS-CONSULTADO
+                   MOVE WRK-MSG-ERRO-TXT(WRK-IDX-MSG-ERRO)
+                       TO WRK-MSG-ERRO-ENCONTRADA
+           END-SEARCH.
+       0195-LOCALIZAR-MSG-ERRO-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * ORDENA AS TRANSACOES DO DIA POR TERMINAL ANTES DE   *
+      * ACUMULAR, PARA QUE OS SUBTOTAIS POR TERMINAL SAIAM  *
+      * EM SEQUENCIA, SEM REGISTROS INTERCALADOS.           *
+      *----------------------------------------------------*
+       0150-ORDENAR-VENDAS.
+           IF WRK-FIM-VENDA
+               GO TO 0150-ORDENAR-VENDAS-EXIT
+           END-IF.
+           CLOSE VENDATXN-ARQ.
+           SORT VSORTWK-ARQ
+               ON ASCENDING KEY SRT-TERMINAL
+               USING VENDATXN-ARQ
+               GIVING VENDASORD-ARQ.
+           OPEN INPUT VENDASORD-ARQ.
+           IF WRK-FS-ORD NOT = '00'
+               MOVE WRK-FS-ORD TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'TABUADA: ERRO AO ABRIR VENDASORD - STATUS '
+                   WRK-FS-ORD ' - ' WRK-MSG-ERRO-ENCONTRADA
+               SET WRK-FIM-VENDA TO TRUE
+           END-IF.
+       0150-ORDENAR-VENDAS-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * RESTART: SE HOUVER CHECKPOINT DE UMA EXECUCAO        *
+      * ANTERIOR, RESTAURA OS ACUMULADORES E PULA OS          *
+      * REGISTROS JA PROCESSADOS DO ARQUIVO ORDENADO.         *
+      *----------------------------------------------------*
+       0160-CARREGAR-CHECKPOINT.
+           OPEN INPUT CHECKPT-ARQ.
+           IF WRK-FS-CKPT = '00'
+               READ CHECKPT-ARQ
+                   NOT AT END
+                       MOVE CKPT-QT TO WRK-QT
+                       MOVE CKPT-ACUM TO WRK-ACUM
+                       MOVE CKPT-CONTADOR TO WRK-CONTADOR-LIDO
+                       DISPLAY 'TABUADA: RETOMANDO APOS '
+                           CKPT-CONTADOR ' TRANSACOES, REFERENCIA '
+                           CKPT-REFERENCIA
+      *                UM CKPT-CONTADOR ZERADO SIGNIFICA QUE O
+      *                CHECKPOINT GRAVADO FOI O RESET DE FIM DE
+      *                EXECUCAO (SEM NADA A RETOMAR), NAO UM PONTO
+      *                DE RETOMADA DE VERDADE - NESSE CASO, MENOR/
+      *                MAIOR VENDA E A TABELA DE TERMINAIS FICAM
+      *                COM OS VALORES INICIAIS, EM VEZ DE HERDAR
+      *                VALORES DE UMA EXECUCAO JA ENCERRADA.
+                       IF CKPT-CONTADOR > ZEROS
+                           MOVE CKPT-MENOR-VENDA TO WRK-MENOR-VENDA
+                           MOVE CKPT-MAIOR-VENDA TO WRK-MAIOR-VENDA
+                           MOVE CKPT-QTD-TERMINAIS TO WRK-QTD-TERMINAIS
+                           PERFORM 0166-RESTAURAR-TERMINAL
+                               THRU 0166-RESTAURAR-TERMINAL-EXIT
+                               VARYING WRK-IDX-TERM FROM 1 BY 1
+                               UNTIL WRK-IDX-TERM > WRK-QTD-TERMINAIS
+                       END-IF
+               END-READ
+               CLOSE CHECKPT-ARQ
+           END-IF.
+           PERFORM 0165-PULAR-REGISTRO THRU 0165-PULAR-REGISTRO-EXIT
+               VARYING WRK-IDX-SKIP FROM 1 BY 1
+               UNTIL WRK-IDX-SKIP > WRK-CONTADOR-LIDO
+                   OR WRK-FIM-VENDA.
+       0160-CARREGAR-CHECKPOINT-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * RESTAURA UMA ENTRADA DA TABELA DE TERMINAIS A PARTIR *
+      * DO CHECKPOINT, NA RETOMADA DE UMA EXECUCAO ANTERIOR. *
+      *----------------------------------------------------*
+       0166-RESTAURAR-TERMINAL.
+           MOVE CKPT-TERM-NUMERO(WRK-IDX-TERM)
+               TO WRK-TERM-NUMERO(WRK-IDX-TERM).
+           MOVE CKPT-TERM-SUBTOTAL(WRK-IDX-TERM)
+               TO WRK-TERM-SUBTOTAL(WRK-IDX-TERM).
+           MOVE CKPT-TERM-QT(WRK-IDX-TERM)
+               TO WRK-TERM-QT(WRK-IDX-TERM).
+       0166-RESTAURAR-TERMINAL-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * PULA UM REGISTRO JA CONTABILIZADO EM UMA EXECUCAO    *
+      * ANTERIOR. PARA ASSIM QUE O ARQUIVO ORDENADO ACABAR,  *
+      * EM VEZ DE CONTINUAR LENDO ALEM DO FIM DE ARQUIVO.    *
+      *----------------------------------------------------*
+       0165-PULAR-REGISTRO.
+           READ VENDASORD-ARQ
+               AT END
+                   SET WRK-FIM-VENDA TO TRUE
+           END-READ.
+       0165-PULAR-REGISTRO-EXIT.
+           EXIT.
 
+      *----------------------------------------------------*
+      * LE CADA TRANSACAO ORDENADA, ACUMULA POR TERMINAL,   *
+      * TRATA ESTORNOS E CHECKPOINT A CADA N REGISTROS.     *
+      *----------------------------------------------------*
        0200-PROCESSAR.
+           READ VENDASORD-ARQ
+               AT END
+                   SET WRK-FIM-VENDA TO TRUE
+                   GO TO 0200-PROCESSAR-EXIT
+           END-READ.
+           ADD 1 TO WRK-CONTADOR-LIDO.
+           MOVE ORD-TERMINAL TO WRK-TERMINAL.
+           MOVE ORD-VALOR TO WRK-VENDAS.
+           MOVE ORD-REFERENCIA TO WRK-REFERENCIA-ATUAL.
+
+           PERFORM 0220-LOCALIZAR-TERMINAL
+               THRU 0220-LOCALIZAR-TERMINAL-EXIT.
+
+           IF NOT WRK-TERM-REJEITADO
+               IF ORD-TIPO = 'E'
+      *            OS ACUMULADORES SAO SEM SINAL: UM ESTORNO MAIOR
+      *            DO QUE O TOTAL ACUMULADO (REFERENCIA FORA DE
+      *            ORDEM OU NUNCA VENDIDA) NAO PODE SER SUBTRAIDO
+      *            DIRETO, POIS ESTOURARIA PARA UM VALOR ABSOLUTO
+      *            EM VEZ DE UM ERRO.
+                   IF WRK-VENDAS > WRK-ACUM
+                       OR WRK-QT = ZEROS
+                       OR WRK-VENDAS > WRK-TERM-SUBTOTAL(WRK-IDX-TERM)
+                       OR WRK-TERM-QT(WRK-IDX-TERM) = ZEROS
+                       DISPLAY 'TABUADA: ESTORNO DA REFERENCIA '
+                           WRK-REFERENCIA-ATUAL ' VALOR ' WRK-VENDAS
+                           ' REJEITADO - EXCEDE O TOTAL ACUMULADO'
+                   ELSE
+                       SUBTRACT WRK-VENDAS FROM WRK-ACUM
+                       SUBTRACT 1 FROM WRK-QT
+                       SUBTRACT WRK-VENDAS
+                           FROM WRK-TERM-SUBTOTAL(WRK-IDX-TERM)
+                       SUBTRACT 1 FROM WRK-TERM-QT(WRK-IDX-TERM)
+                       DISPLAY 'TABUADA: ESTORNO DA REFERENCIA '
+                           WRK-REFERENCIA-ATUAL ' VALOR ' WRK-VENDAS
+                   END-IF
+               ELSE
+                   ADD 1 TO WRK-QT
+                   ADD WRK-VENDAS TO WRK-ACUM
+                   ADD 1 TO WRK-TERM-QT(WRK-IDX-TERM)
+                   ADD WRK-VENDAS TO WRK-TERM-SUBTOTAL(WRK-IDX-TERM)
+                   IF WRK-VENDAS < WRK-MENOR-VENDA
+                       MOVE WRK-VENDAS TO WRK-MENOR-VENDA
+                   END-IF
+                   IF WRK-VENDAS > WRK-MAIOR-VENDA
+                       MOVE WRK-VENDAS TO WRK-MAIOR-VENDA
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 0210-CHECKPOINT THRU 0210-CHECKPOINT-EXIT.
+       0200-PROCESSAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * MANTEM A TABELA DE SUBTOTAIS POR TERMINAL, CRIANDO  *
+      * UMA ENTRADA NOVA QUANDO O TERMINAL AINDA NAO FOI    *
+      * VISTO NESTA EXECUCAO.                               *
+      *----------------------------------------------------*
+       0220-LOCALIZAR-TERMINAL.
+           SET WRK-SW-TERM-REJEITADO TO 'N'.
+           SET WRK-IDX-TERM TO 1.
+           SEARCH WRK-TERM VARYING WRK-IDX-TERM
+               AT END
+                   IF WRK-QTD-TERMINAIS >= 20
+      *                A TABELA DE TERMINAIS ESTA CHEIA: A
+      *                TRANSACAO NAO PODE SER ACUMULADA EM NENHUM
+      *                SLOT SEM MISTURAR O SEU VALOR COM O DE UM
+      *                TERMINAL DIFERENTE, ENTAO VAI PARA O
+      *                ARQUIVO DE REJEITADOS EM VEZ DE SER
+      *                ABSORVIDA PELO ULTIMO SLOT DA TABELA.
+                       MOVE ORD-TERMINAL TO REJ-TERMINAL
+                       MOVE ORD-TIPO TO REJ-TIPO
+                       MOVE ORD-REFERENCIA TO REJ-REFERENCIA
+                       MOVE ORD-VALOR TO REJ-VALOR
+                       MOVE 'MAIS DE 20 TERMINAIS NO DIA'
+                           TO REJ-MOTIVO
+                       WRITE WRK-REG-VENDREJ
+                       DISPLAY 'TABUADA: TERMINAL ' WRK-TERMINAL
+                           ' REJEITADO - MAIS DE 20 TERMINAIS NO DIA'
+                       SET WRK-TERM-REJEITADO TO TRUE
+                   ELSE
+                       ADD 1 TO WRK-QTD-TERMINAIS
+                       SET WRK-IDX-TERM TO WRK-QTD-TERMINAIS
+                       MOVE WRK-TERMINAL
+                           TO WRK-TERM-NUMERO(WRK-IDX-TERM)
+                       MOVE ZEROS TO WRK-TERM-SUBTOTAL(WRK-IDX-TERM)
+                       MOVE ZEROS TO WRK-TERM-QT(WRK-IDX-TERM)
+                   END-IF
+               WHEN WRK-TERM-NUMERO(WRK-IDX-TERM) = WRK-TERMINAL
+                   CONTINUE
+           END-SEARCH.
+       0220-LOCALIZAR-TERMINAL-EXIT.
+           EXIT.
 
-           ADD 1 TO WRK-QT.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           ACCEPT WRK-VENDAS.
+      *----------------------------------------------------*
+      * GRAVA UM NOVO CHECKPOINT A CADA N TRANSACOES, PARA  *
+      * QUE UM RESTART NAO PRECISE REPROCESSAR O DIA TODO.  *
+      *----------------------------------------------------*
+       0210-CHECKPOINT.
+           ADD 1 TO WRK-CONTADOR-CHECKPOINT.
+           IF WRK-CONTADOR-CHECKPOINT >= WRK-INTERVALO-CHECKPOINT
+               MOVE WRK-QT TO CKPT-QT
+               MOVE WRK-ACUM TO CKPT-ACUM
+               MOVE WRK-CONTADOR-LIDO TO CKPT-CONTADOR
+               MOVE WRK-REFERENCIA-ATUAL TO CKPT-REFERENCIA
+               MOVE WRK-MENOR-VENDA TO CKPT-MENOR-VENDA
+               MOVE WRK-MAIOR-VENDA TO CKPT-MAIOR-VENDA
+               MOVE WRK-QTD-TERMINAIS TO CKPT-QTD-TERMINAIS
+               PERFORM 0215-SALVAR-TERMINAL
+                   THRU 0215-SALVAR-TERMINAL-EXIT
+                   VARYING WRK-IDX-TERM FROM 1 BY 1
+                   UNTIL WRK-IDX-TERM > WRK-QTD-TERMINAIS
+               OPEN OUTPUT CHECKPT-ARQ
+               WRITE WRK-REG-CKPT
+               CLOSE CHECKPT-ARQ
+               MOVE ZEROS TO WRK-CONTADOR-CHECKPOINT
+           END-IF.
+       0210-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * SALVA UMA ENTRADA DA TABELA DE TERMINAIS NO          *
+      * CHECKPOINT, PARA QUE O SUBTOTAL POR TERMINAL          *
+      * SOBREVIVA A UM RESTART NO MEIO DO FECHAMENTO.         *
+      *----------------------------------------------------*
+       0215-SALVAR-TERMINAL.
+           MOVE WRK-TERM-NUMERO(WRK-IDX-TERM)
+               TO CKPT-TERM-NUMERO(WRK-IDX-TERM).
+           MOVE WRK-TERM-SUBTOTAL(WRK-IDX-TERM)
+               TO CKPT-TERM-SUBTOTAL(WRK-IDX-TERM).
+           MOVE WRK-TERM-QT(WRK-IDX-TERM)
+               TO CKPT-TERM-QT(WRK-IDX-TERM).
+       0215-SALVAR-TERMINAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * TOTALIZA O DIA: ACUMULADO GERAL, QUANTIDADE, MINIMO,*
+      * MAXIMO, MEDIA E SUBTOTAL POR TERMINAL. GRAVA O      *
+      * ARQUIVO DE TOTAIS DO DIA E O CHECKPOINT FINAL.      *
+      *----------------------------------------------------*
        0300-FINALIZAR.
+      *    SE VENDATXN-ARQ NUNCA CHEGOU A ABRIR, NAO HA NADA PARA
+      *    TOTALIZAR NESTA EXECUCAO - SAI SEM GRAVAR VENDTOT-ARQ/
+      *    VENDHIST-ARQ COM ZEROS (O QUE PARECERIA UM DIA SEM
+      *    VENDAS) NEM ZERAR O CHECKPOINT DE UMA EXECUCAO ANTERIOR
+      *    QUE AINDA ESTEJA PENDENTE DE RETOMADA.
+           IF NOT WRK-ARQUIVO-OK
+               DISPLAY 'TABUADA: FECHAMENTO NAO EXECUTADO - VENDAS '
+                   'NAO FOI ABERTO NESTA EXECUCAO'
+               GO TO 0300-FINALIZAR-EXIT
+           END-IF.
+
+           DISPLAY 'FECHAMENTO DO MES DE '
+               WRK-MES(WRK-MES-FECHAMENTO) ' DE ' WRK-ANO-FECHAMENTO.
+           IF WRK-QT > ZEROS
+               COMPUTE WRK-MEDIA-VENDA ROUNDED = WRK-ACUM / WRK-QT
+           END-IF.
+
            DISPLAY '-----------'.
            DISPLAY 'ACUMULADO... ' WRK-ACUM.
            DISPLAY 'QUANTIDADE DE VENDAS ' WRK-QT.
+           DISPLAY 'MENOR VENDA.......... ' WRK-MENOR-VENDA.
+           DISPLAY 'MAIOR VENDA.......... ' WRK-MAIOR-VENDA.
+           DISPLAY 'MEDIA DE VENDAS....... ' WRK-MEDIA-VENDA.
+
+           SET WRK-IDX-TERM TO 1.
+           PERFORM 0310-EXIBIR-TERMINAL THRU 0310-EXIBIR-TERMINAL-EXIT
+               VARYING WRK-IDX-TERM FROM 1 BY 1
+               UNTIL WRK-IDX-TERM > WRK-QTD-TERMINAIS.
+
+           MOVE WRK-ACUM TO TOT-ACUM.
+           MOVE WRK-QT TO TOT-QT.
+           OPEN OUTPUT VENDTOT-ARQ.
+           WRITE WRK-REG-TOTAL.
+           CLOSE VENDTOT-ARQ.
+
+           MOVE WRK-ANO-FECHAMENTO TO WRK-VH-ANO.
+           MOVE WRK-MES-FECHAMENTO TO WRK-VH-MES.
+           MOVE WRK-DIA-FECHAMENTO TO WRK-VH-DIA.
+           MOVE WRK-ACUM TO WRK-VH-ACUM.
+           MOVE WRK-QT TO WRK-VH-QT.
+           OPEN EXTEND VENDHIST-ARQ.
+           IF WRK-FS-VHIST NOT = '00'
+               CLOSE VENDHIST-ARQ
+               OPEN OUTPUT VENDHIST-ARQ
+           END-IF.
+           WRITE WRK-VENDA-HISTORICO.
+           CLOSE VENDHIST-ARQ.
+
+      *    FECHAMENTO CHEGOU AO FIM NORMALMENTE: NAO HA PONTO DE
+      *    RETOMADA PENDENTE, ENTAO O CHECKPOINT E ZERADO. SO FICA
+      *    GRAVADO UM VALOR NAO-ZERO QUANDO 0210-CHECKPOINT RODA NO
+      *    MEIO DE UM FECHAMENTO AINDA EM ANDAMENTO.
+           MOVE ZEROS TO CKPT-QT.
+           MOVE ZEROS TO CKPT-ACUM.
+           MOVE ZEROS TO CKPT-CONTADOR.
+           MOVE ZEROS TO CKPT-REFERENCIA.
+           MOVE ZEROS TO CKPT-MENOR-VENDA.
+           MOVE ZEROS TO CKPT-MAIOR-VENDA.
+           MOVE ZEROS TO CKPT-QTD-TERMINAIS.
+           OPEN OUTPUT CHECKPT-ARQ.
+           WRITE WRK-REG-CKPT.
+           CLOSE CHECKPT-ARQ.
+
+           CLOSE VENDASORD-ARQ.
+           CLOSE VENDREJ-ARQ.
            DISPLAY 'FINAL DE PROCESSSAMENTO'.
+       0300-FINALIZAR-EXIT.
+           EXIT.
+
+       0310-EXIBIR-TERMINAL.
+           DISPLAY 'TERMINAL ' WRK-TERM-NUMERO(WRK-IDX-TERM)
+               ' SUBTOTAL ' WRK-TERM-SUBTOTAL(WRK-IDX-TERM)
+               ' QTDE ' WRK-TERM-QT(WRK-IDX-TERM).
+       0310-EXIBIR-TERMINAL-EXIT.
+           EXIT.
