@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MESNOME.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: ROTINA UNICA QUE PREENCHE A TABELA DE NOMES DE
+      * MES (MESES.COB), CHAMADA POR PROG16, PROBLEM01, TABUADA E
+      * POR QUALQUER OUTRO PROGRAMA QUE PRECISE IMPRIMIR UMA DATA
+      * POR EXTENSO, PARA NAO TER CADA PROGRAMA COM SUA PROPRIA
+      * COPIA DOS MESMOS DOZE MOVEs (MESMA IDEIA DA ARITMETICA).
+      *
+      * HISTORICO DE ALTERACOES
+      * - CRIADA A PARTIR DO PARAGRAFO QUE PREENCHIA WRK-MES,
+      *   REPETIDO ATE AQUI EM PROG16, PROBLEM01 E TABUADA.
+      ***************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY 'MESES.COB'.
+
+       PROCEDURE DIVISION USING WRK-MESES.
+
+       0100-MONTAR-NOME-MES.
+           MOVE "JANEIRO" TO WRK-MES(01).
+           MOVE "FEVEREIRO" TO WRK-MES(02).
+           MOVE "MARCO" TO WRK-MES(03).
+           MOVE "ABRIL" TO WRK-MES(04).
+           MOVE "MAIO" TO WRK-MES(05).
+           MOVE "JUNHO" TO WRK-MES(06).
+           MOVE "JULHO" TO WRK-MES(07).
+           MOVE "AGOSTO" TO WRK-MES(08).
+           MOVE "SETEMBRO" TO WRK-MES(09).
+           MOVE "OUTUBRO" TO WRK-MES(10).
+           MOVE "NOVEMBRO" TO WRK-MES(11).
+           MOVE "DEZEMBRO" TO WRK-MES(12).
+           GOBACK.
