@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCBCO.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: CONCILIACAO DIARIA ENTRE O TOTAL DE VENDAS DO
+      * FECHAMENTO DE CAIXA (VENDTOT, GRAVADO POR TABUADA) E OS
+      * DEPOSITOS INFORMADOS PELO BANCO (BANKDEP), APONTANDO
+      * DIVERGENCIA QUANDO A DIFERENCA PASSAR DA TOLERANCIA
+      * PARAMETRIZADA.
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAMA CRIADO. SE O ARQUIVO DE TOLERANCIA (RECTOL) NAO
+      *   EXISTIR, ASSUME TOLERANCIA PADRAO DE 1,00.
+      * - CAMPOS EDITADOS DE VALOR AMPLIADOS PARA 9 POSICOES
+      *   INTEIRAS, PARA COMPORTAR O MESMO TAMANHO DOS CAMPOS
+      *   DE ORIGEM (PIC 9(09)V99/S9(09)V99) SEM TRUNCAR O
+      *   DIGITO MAIS SIGNIFICATIVO.
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDTOT-ARQ ASSIGN TO 'VENDTOT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VND.
+
+           SELECT BANKDEP-ARQ ASSIGN TO 'BANKDEP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-BNK.
+
+           SELECT TOLPARM-ARQ ASSIGN TO 'RECTOL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-TOL.
+
+           SELECT CONCREL-ARQ ASSIGN TO 'CONCREL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-CNC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDTOT-ARQ.
+       01  WRK-REG-VENDTOT.
+           05  VND-ACUM                PIC 9(09)V99.
+           05  VND-QT                  PIC 9(06).
+
+       FD  BANKDEP-ARQ.
+       01  WRK-REG-BANKDEP.
+           05  BNK-VALOR-DEPOSITO       PIC 9(09)V99.
+
+       FD  TOLPARM-ARQ.
+       01  WRK-REG-TOLPARM.
+           05  TOL-VALOR                PIC 9(07)V99.
+
+       FD  CONCREL-ARQ.
+       01  WRK-LINHA-CONCILIACAO        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY 'ERRMSG.COB'.
+
+       77  WRK-FS-CONSULTADO            PIC X(02) VALUE SPACES.
+       77  WRK-MSG-ERRO-ENCONTRADA      PIC X(30) VALUE SPACES.
+
+       77  WRK-FS-VND                   PIC X(02) VALUE SPACES.
+       77  WRK-FS-BNK                   PIC X(02) VALUE SPACES.
+       77  WRK-FS-TOL                   PIC X(02) VALUE SPACES.
+       77  WRK-FS-CNC                   PIC X(02) VALUE SPACES.
+
+       77  WRK-TOLERANCIA               PIC 9(07)V99 VALUE 1,00.
+       77  WRK-TOT-VENDAS               PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOT-DEPOSITO             PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-DIFERENCA                PIC S9(09)V99 VALUE ZEROS.
+       77  WRK-DIFERENCA-ABS            PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-SW-DIVERGENTE            PIC X(01) VALUE 'N'.
+           88  WRK-CONCILIACAO-DIVERGENTE         VALUE 'S'.
+
+       01  WRK-CAB-1                    PIC X(40) VALUE
+           'CONCILIACAO BANCARIA DO DIA'.
+
+       01  WRK-LINHA-VENDAS-REL.
+           05  FILLER                   PIC X(22) VALUE
+               'TOTAL VENDAS (CAIXA).'.
+           05  LV-VALOR                 PIC ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(29) VALUE SPACES.
+
+       01  WRK-LINHA-DEPOSITO-REL.
+           05  FILLER                   PIC X(22) VALUE
+               'TOTAL DEPOSITADO.....'.
+           05  LD-VALOR                 PIC ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(29) VALUE SPACES.
+
+       01  WRK-LINHA-DIFERENCA-REL.
+           05  FILLER                   PIC X(22) VALUE
+               'DIFERENCA............'.
+           05  LDF-VALOR                PIC -ZZZZZZZZ9,99.
+           05  FILLER                   PIC X(08) VALUE SPACES.
+           05  LDF-SITUACAO             PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0190-CARREGAR-MSG-ERRO
+               THRU 0190-CARREGAR-MSG-ERRO-EXIT.
+           PERFORM 0100-CARREGAR-TOLERANCIA
+               THRU 0100-CARREGAR-TOLERANCIA-EXIT.
+           PERFORM 0200-LER-VENDTOT THRU 0200-LER-VENDTOT-EXIT.
+           PERFORM 0300-LER-BANKDEP THRU 0300-LER-BANKDEP-EXIT.
+           PERFORM 0400-CONCILIAR THRU 0400-CONCILIAR-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------*
+      * CARREGA A TABELA COM A DESCRICAO DOS CODIGOS DE      *
+      * FILE STATUS MAIS COMUNS (VER ERRMSG.COB).            *
+      *----------------------------------------------------*
+       0190-CARREGAR-MSG-ERRO.
+           MOVE '00' TO WRK-MSG-ERRO-COD(1).
+           MOVE 'OPERACAO CONCLUIDA COM SUCESSO' TO WRK-MSG-ERRO-TXT(1).
+           MOVE '02' TO WRK-MSG-ERRO-COD(2).
+           MOVE 'CHAVE DUPLICADA' TO WRK-MSG-ERRO-TXT(2).
+           MOVE '10' TO WRK-MSG-ERRO-COD(3).
+           MOVE 'FIM DE ARQUIVO' TO WRK-MSG-ERRO-TXT(3).
+           MOVE '21' TO WRK-MSG-ERRO-COD(4).
+           MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSG-ERRO-TXT(4).
+           MOVE '22' TO WRK-MSG-ERRO-COD(5).
+           MOVE 'REGISTRO DUPLICADO' TO WRK-MSG-ERRO-TXT(5).
+           MOVE '23' TO WRK-MSG-ERRO-COD(6).
+           MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(6).
+           MOVE '30' TO WRK-MSG-ERRO-COD(7).
+           MOVE 'ERRO PERMANENTE DE E/S' TO WRK-MSG-ERRO-TXT(7).
+           MOVE '35' TO WRK-MSG-ERRO-COD(8).
+           MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSG-ERRO-TXT(8).
+           MOVE '41' TO WRK-MSG-ERRO-COD(9).
+           MOVE 'ARQUIVO JA ABERTO' TO WRK-MSG-ERRO-TXT(9).
+       0190-CARREGAR-MSG-ERRO-EXIT.
+           EXIT.
+
+       0195-LOCALIZAR-MSG-ERRO.
+           MOVE 'CODIGO DE STATUS NAO MAPEADO'
+               TO WRK-MSG-ERRO-ENCONTRADA.
+           SET WRK-IDX-MSG-ERRO TO 1.
+           SEARCH WRK-MSG-ERRO-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-MSG-ERRO-COD(WRK-IDX-MSG-ERRO)
+                       = WRK-FS-CONSULTADO
+                   MOVE WRK-MSG-ERRO-TXT(WRK-IDX-MSG-ERRO)
+                       TO WRK-MSG-ERRO-ENCONTRADA
+           END-SEARCH.
+       0195-LOCALIZAR-MSG-ERRO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE A TOLERANCIA DE DIVERGENCIA PARAMETRIZADA. SE O   *
+      * ARQUIVO NAO EXISTIR, ASSUME O PADRAO DE 1,00.        *
+      *----------------------------------------------------*
+       0100-CARREGAR-TOLERANCIA.
+           OPEN INPUT TOLPARM-ARQ.
+           IF WRK-FS-TOL NOT = '00'
+               GO TO 0100-CARREGAR-TOLERANCIA-EXIT
+           END-IF.
+           READ TOLPARM-ARQ
+               NOT AT END
+                   MOVE TOL-VALOR TO WRK-TOLERANCIA
+           END-READ.
+           CLOSE TOLPARM-ARQ.
+       0100-CARREGAR-TOLERANCIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * LE O TOTAL DE VENDAS GRAVADO POR TABUADA.            *
+      *----------------------------------------------------*
+       0200-LER-VENDTOT.
+           OPEN INPUT VENDTOT-ARQ.
+           IF WRK-FS-VND NOT = '00'
+               MOVE WRK-FS-VND TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'CONCBCO: VENDTOT INDISPONIVEL - STATUS '
+                   WRK-FS-VND ' - ' WRK-MSG-ERRO-ENCONTRADA
+               GO TO 0200-LER-VENDTOT-EXIT
+           END-IF.
+           READ VENDTOT-ARQ
+               NOT AT END
+                   MOVE VND-ACUM TO WRK-TOT-VENDAS
+           END-READ.
+           CLOSE VENDTOT-ARQ.
+       0200-LER-VENDTOT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * SOMA TODOS OS DEPOSITOS INFORMADOS PELO BANCO NO DIA.*
+      *----------------------------------------------------*
+       0300-LER-BANKDEP.
+           OPEN INPUT BANKDEP-ARQ.
+           IF WRK-FS-BNK NOT = '00'
+               MOVE WRK-FS-BNK TO WRK-FS-CONSULTADO
+               PERFORM 0195-LOCALIZAR-MSG-ERRO
+                   THRU 0195-LOCALIZAR-MSG-ERRO-EXIT
+               DISPLAY 'CONCBCO: BANKDEP INDISPONIVEL - STATUS '
+                   WRK-FS-BNK ' - ' WRK-MSG-ERRO-ENCONTRADA
+               GO TO 0300-LER-BANKDEP-EXIT
+           END-IF.
+           PERFORM UNTIL WRK-FS-BNK = '10'
+               READ BANKDEP-ARQ
+                   AT END MOVE '10' TO WRK-FS-BNK
+                   NOT AT END
+                       ADD BNK-VALOR-DEPOSITO TO WRK-TOT-DEPOSITO
+               END-READ
+           END-PERFORM.
+           CLOSE BANKDEP-ARQ.
+       0300-LER-BANKDEP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * COMPARA OS DOIS TOTAIS E GRAVA O RELATORIO DE         *
+      * CONCILIACAO, SINALIZANDO DIVERGENCIA QUANDO A          *
+      * DIFERENCA ABSOLUTA PASSAR DA TOLERANCIA.               *
+      *----------------------------------------------------*
+       0400-CONCILIAR.
+           COMPUTE WRK-DIFERENCA = WRK-TOT-VENDAS - WRK-TOT-DEPOSITO.
+           IF WRK-DIFERENCA < ZEROS
+               COMPUTE WRK-DIFERENCA-ABS = WRK-DIFERENCA * -1
+           ELSE
+               MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ABS
+           END-IF.
+
+           IF WRK-DIFERENCA-ABS > WRK-TOLERANCIA
+               SET WRK-CONCILIACAO-DIVERGENTE TO TRUE
+           END-IF.
+
+           OPEN OUTPUT CONCREL-ARQ.
+           WRITE WRK-LINHA-CONCILIACAO FROM WRK-CAB-1.
+
+           MOVE WRK-TOT-VENDAS TO LV-VALOR.
+           WRITE WRK-LINHA-CONCILIACAO FROM WRK-LINHA-VENDAS-REL.
+
+           MOVE WRK-TOT-DEPOSITO TO LD-VALOR.
+           WRITE WRK-LINHA-CONCILIACAO FROM WRK-LINHA-DEPOSITO-REL.
+
+           MOVE WRK-DIFERENCA TO LDF-VALOR.
+           IF WRK-CONCILIACAO-DIVERGENTE
+               MOVE 'DIVERGENTE' TO LDF-SITUACAO
+           ELSE
+               MOVE 'CONFERE' TO LDF-SITUACAO
+           END-IF.
+           WRITE WRK-LINHA-CONCILIACAO FROM WRK-LINHA-DIFERENCA-REL.
+           CLOSE CONCREL-ARQ.
+
+           IF WRK-CONCILIACAO-DIVERGENTE
+               DISPLAY 'CONCBCO: DIVERGENCIA DE ' WRK-DIFERENCA-ABS
+                   ' ACIMA DA TOLERANCIA DE ' WRK-TOLERANCIA
+           ELSE
+               DISPLAY 'CONCBCO: CAIXA E DEPOSITO BANCARIO CONFEREM'
+           END-IF.
+       0400-CONCILIAR-EXIT.
+           EXIT.
