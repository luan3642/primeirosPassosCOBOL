@@ -0,0 +1,14 @@
+      ******************************************************
+      * VENDAREG.COB
+      * LAYOUT DO HISTORICO DIARIO DE VENDAS (VENDHIST), COM UM
+      * REGISTRO POR FECHAMENTO DE CAIXA, GERADO POR TABUADA E
+      * LIDO PELO ARQUIVAMENTO DE FIM DE ANO (ARQANO.cob).
+      * INCLUIR COM "COPY 'VENDAREG.COB'." NA WORKING-STORAGE.
+      ******************************************************
+       01  WRK-VENDA-HISTORICO.
+           05  WRK-VH-DATA-FECHAMENTO.
+               10  WRK-VH-ANO              PIC 9(04).
+               10  WRK-VH-MES               PIC 9(02).
+               10  WRK-VH-DIA               PIC 9(02).
+           05  WRK-VH-ACUM                  PIC 9(09)V99.
+           05  WRK-VH-QT                    PIC 9(06).
