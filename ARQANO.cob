@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQANO.
+      ***************************
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: ARQUIVAMENTO DE FIM DE ANO. COPIA PARA OS
+      * ARQUIVOS DE HISTORICO OS REGISTROS DE AUDITORIA DE FOLHA
+      * (EMPAUDIT) E DE HISTORICO DE VENDAS (VENDHIST) DE ANOS
+      * ANTERIORES AO ANO CORRENTE (DATA DO SISTEMA, NO MESMO
+      * ESTILO DE PROG16), GRAVANDO OS REGISTROS DO ANO CORRENTE
+      * EM DIANTE EM UM ARQUIVO "NOVO" QUE DEVE SUBSTITUIR O
+      * ARQUIVO AO VIVO APOS A EXECUCAO (EMPAUDN -> EMPAUDIT E
+      * VENDHN -> VENDHIST), DA MESMA FORMA COMO UM JCL DE
+      * PRODUCAO TROCARIA UMA GERACAO DE ARQUIVO PELA SEGUINTE.
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAMA CRIADO.
+      ***************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-ARQ ASSIGN TO 'EMPAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUD.
+
+           SELECT EMPAUDH-ARQ ASSIGN TO 'EMPAUDH'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDH.
+
+           SELECT EMPAUDN-ARQ ASSIGN TO 'EMPAUDN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDN.
+
+           SELECT VENDHIST-ARQ ASSIGN TO 'VENDHIST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VH.
+
+           SELECT VENDHH-ARQ ASSIGN TO 'VENDHH'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VHH.
+
+           SELECT VENDHN-ARQ ASSIGN TO 'VENDHN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VHN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-ARQ.
+           COPY 'AUDITREG.COB'.
+
+       FD  EMPAUDH-ARQ.
+       01  WRK-REG-EMPAUDH              PIC X(66).
+
+       FD  EMPAUDN-ARQ.
+       01  WRK-REG-EMPAUDN              PIC X(66).
+
+       FD  VENDHIST-ARQ.
+           COPY 'VENDAREG.COB'.
+
+       FD  VENDHH-ARQ.
+       01  WRK-REG-VENDHH               PIC X(25).
+
+       FD  VENDHN-ARQ.
+       01  WRK-REG-VENDHN               PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUD                   PIC X(02) VALUE SPACES.
+       77  WRK-FS-AUDH                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-AUDN                  PIC X(02) VALUE SPACES.
+       77  WRK-FS-VH                    PIC X(02) VALUE SPACES.
+       77  WRK-FS-VHH                   PIC X(02) VALUE SPACES.
+       77  WRK-FS-VHN                   PIC X(02) VALUE SPACES.
+
+       01  WRK-DATA-SISTEMA.
+           05  WRK-ANOSYS                PIC 9(04).
+           05  WRK-MESSYS                PIC 9(02).
+           05  WRK-DIASYS                PIC 9(02).
+
+       77  WRK-ANO-CORRENTE              PIC 9(04) VALUE ZEROS.
+
+       77  WRK-QTD-AUD-ARQUIVADOS        PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-AUD-MANTIDOS          PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-VH-ARQUIVADOS         PIC 9(06) VALUE ZEROS.
+       77  WRK-QTD-VH-MANTIDOS           PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-OBTER-ANO-CORRENTE
+               THRU 0100-OBTER-ANO-CORRENTE-EXIT.
+           PERFORM 0200-ARQUIVAR-AUDITORIA
+               THRU 0200-ARQUIVAR-AUDITORIA-EXIT.
+           PERFORM 0300-ARQUIVAR-VENDAS
+               THRU 0300-ARQUIVAR-VENDAS-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------*
+      * OBTEM O ANO CORRENTE A PARTIR DA DATA DO SISTEMA.    *
+      * TODO REGISTRO ANTERIOR A ESSE ANO E ARQUIVADO.       *
+      *----------------------------------------------------*
+       0100-OBTER-ANO-CORRENTE.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WRK-ANOSYS TO WRK-ANO-CORRENTE.
+       0100-OBTER-ANO-CORRENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * SEPARA A TRILHA DE AUDITORIA DE FOLHA EM DOIS         *
+      * ARQUIVOS: EMPAUDH (ANOS ANTERIORES AO CORRENTE, PARA  *
+      * HISTORICO) E EMPAUDN (ANO CORRENTE EM DIANTE, PARA    *
+      * SUBSTITUIR O EMPAUDIT AO VIVO).                       *
+      *----------------------------------------------------*
+       0200-ARQUIVAR-AUDITORIA.
+           OPEN INPUT AUDITORIA-ARQ.
+           IF WRK-FS-AUD NOT = '00'
+               DISPLAY 'ARQANO: EMPAUDIT INDISPONIVEL - STATUS '
+                   WRK-FS-AUD '; NADA A ARQUIVAR'
+               GO TO 0200-ARQUIVAR-AUDITORIA-EXIT
+           END-IF.
+           OPEN OUTPUT EMPAUDH-ARQ.
+           OPEN OUTPUT EMPAUDN-ARQ.
+
+           PERFORM UNTIL WRK-FS-AUD = '10'
+               READ AUDITORIA-ARQ
+                   AT END
+                       MOVE '10' TO WRK-FS-AUD
+                   NOT AT END
+                       IF WRK-AUD-ANO < WRK-ANO-CORRENTE
+                           WRITE WRK-REG-EMPAUDH FROM WRK-AUDITORIA
+                           ADD 1 TO WRK-QTD-AUD-ARQUIVADOS
+                       ELSE
+                           WRITE WRK-REG-EMPAUDN FROM WRK-AUDITORIA
+                           ADD 1 TO WRK-QTD-AUD-MANTIDOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUDITORIA-ARQ.
+           CLOSE EMPAUDH-ARQ.
+           CLOSE EMPAUDN-ARQ.
+
+           DISPLAY 'ARQANO: ' WRK-QTD-AUD-ARQUIVADOS
+               ' REGISTROS DE AUDITORIA ARQUIVADOS EM EMPAUDH, '
+               WRK-QTD-AUD-MANTIDOS ' MANTIDOS EM EMPAUDN'.
+           DISPLAY 'ARQANO: SUBSTITUA EMPAUDIT POR EMPAUDN'.
+       0200-ARQUIVAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------*
+      * SEPARA O HISTORICO DE VENDAS EM DOIS ARQUIVOS:        *
+      * VENDHH (ANOS ANTERIORES AO CORRENTE, PARA HISTORICO)  *
+      * E VENDHN (ANO CORRENTE EM DIANTE, PARA SUBSTITUIR O   *
+      * VENDHIST AO VIVO).                                    *
+      *----------------------------------------------------*
+       0300-ARQUIVAR-VENDAS.
+           OPEN INPUT VENDHIST-ARQ.
+           IF WRK-FS-VH NOT = '00'
+               DISPLAY 'ARQANO: VENDHIST INDISPONIVEL - STATUS '
+                   WRK-FS-VH '; NADA A ARQUIVAR'
+               GO TO 0300-ARQUIVAR-VENDAS-EXIT
+           END-IF.
+           OPEN OUTPUT VENDHH-ARQ.
+           OPEN OUTPUT VENDHN-ARQ.
+
+           PERFORM UNTIL WRK-FS-VH = '10'
+               READ VENDHIST-ARQ
+                   AT END
+                       MOVE '10' TO WRK-FS-VH
+                   NOT AT END
+                       IF WRK-VH-ANO < WRK-ANO-CORRENTE
+                           WRITE WRK-REG-VENDHH FROM WRK-VENDA-HISTORICO
+                           ADD 1 TO WRK-QTD-VH-ARQUIVADOS
+                       ELSE
+                           WRITE WRK-REG-VENDHN FROM WRK-VENDA-HISTORICO
+                           ADD 1 TO WRK-QTD-VH-MANTIDOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE VENDHIST-ARQ.
+           CLOSE VENDHH-ARQ.
+           CLOSE VENDHN-ARQ.
+
+           DISPLAY 'ARQANO: ' WRK-QTD-VH-ARQUIVADOS
+               ' REGISTROS DE VENDAS ARQUIVADOS EM VENDHH, '
+               WRK-QTD-VH-MANTIDOS ' MANTIDOS EM VENDHN'.
+           DISPLAY 'ARQANO: SUBSTITUA VENDHIST POR VENDHN'.
+       0300-ARQUIVAR-VENDAS-EXIT.
+           EXIT.
