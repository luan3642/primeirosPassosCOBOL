@@ -1,24 +1,36 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. SUBTRACAO.
       ***************************
-      * �rea de coment�rios
-      * Author Luan Magalh�es
-      * OBJETIVO: TESTAR OPERADORES ARITM�TICOS
+      * AREA DE COMENTARIOS
+      * AUTHOR = LUAN MAGALHAES
+      * OBJETIVO: TESTAR A SUBTRACAO ATRAVES DA ROTINA COMUM
+      * ARITMETICA (VER ARITMETICA.COB).
       * DATA = 21/01/2021
+      *
+      * HISTORICO DE ALTERACOES
+      * - PROGRAM-ID RENOMEADO DE "PROGRAMA" PARA "SUBTRACAO" (O
+      *   NOME "PROGRAMA" COLIDIA COM COMPUTE.cob NO LINK-EDIT).
+      * - CALCULO PASSOU A SER FEITO PELA ROTINA COMUM
+      *   ARITMETICA EM VEZ DE UM SUBTRACT PROPRIO, PARA NAO
+      *   DUPLICAR A MESMA LOGICA EM DOIS PROGRAMAS.
+      ***************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
-       77 WRK-RESULT PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULT-ED PIC ZZ VALUE ZEROS.
+       77  WRK-NUM1 PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-NUM2 PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-RESULT PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-RESULT-ED PIC ZZZZZZZZ9,99 VALUE ZEROS.
+       77  WRK-OPERACAO PIC X(01) VALUE 'S'.
+       77  WRK-RETORNO PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
            ACCEPT WRK-NUM1 FROM CONSOLE.
            ACCEPT WRK-NUM2 FROM CONSOLE.
            DISPLAY '==========================='.
            DISPLAY 'NUMERO 1: ' WRK-NUM1.
            DISPLAY 'NUMERO 2: ' WRK-NUM2.
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULT.
+           CALL 'ARITMETICA' USING WRK-OPERACAO WRK-NUM2 WRK-NUM1
+               WRK-RESULT WRK-RETORNO.
            MOVE WRK-RESULT TO WRK-RESULT-ED.
-            DISPLAY 'O RESULTADO DA SUBTRA��O �: ' WRK-RESULT-ED.
+           DISPLAY 'O RESULTADO DA SUBTRACAO E: ' WRK-RESULT-ED.
            STOP RUN.
